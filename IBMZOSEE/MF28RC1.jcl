@@ -0,0 +1,30 @@
+//MF28RC1  JOB (ACCTNO),'FINANCE RECONCILE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* MF28RC1 - RUN THE MONTH-END FINANCE RECONCILIATION REPORT.
+//*
+//* MODIFICATION HISTORY:
+//* 08/09/2026 APATEL   INITIAL VERSION.
+//*
+//* PARM PASSED TO MF28RC1 IS THE CLAIM DATE RANGE TO RECONCILE, IN
+//* THE FORM 'STARTDATE,ENDDATE' WHERE EACH DATE IS CCYYMMDD. THIS
+//* MUST MATCH THE PERIOD COVERED BY THE FINEXTR INPUT BELOW.
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=MFTR28.LOADLIB
+//         DD DISP=SHR,DSN=DSN1010.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN1010.SDSNLOAD
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//FINEXTR  DD DSN=MFTR28.FINANCE.POSTED.EXTRACT,DISP=SHR
+//VARRPT   DD DSN=MFTR28.CLAIMS.RECON.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MF28RC1) PLAN(MF28PLN) LIB('MFTR28.LOADLIB') -
+      PARM('20260701,20260731')
+  END
+/*
+//
