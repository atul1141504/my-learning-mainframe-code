@@ -0,0 +1,34 @@
+//MF28GL1  JOB (ACCTNO),'GL POSTING EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* MF28GL1 - EXTRACT PAID CLAIM ACTIVITY SINCE THE LAST RUN FOR
+//*           FINANCE'S GL POSTING JOB.
+//*
+//* MODIFICATION HISTORY:
+//* 08/09/2026 APATEL   INITIAL VERSION.
+//*
+//* LASTRUNI IS THE HIGH-WATER-MARK WRITTEN BY THE PRIOR RUN'S
+//* LASTRUNO (GDG(0)); LASTRUNO CREATES THE NEXT GENERATION (GDG(+1))
+//* FOR THE NEXT RUN TO READ AS ITS LASTRUNI.
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=MFTR28.LOADLIB
+//         DD DISP=SHR,DSN=DSN1010.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN1010.SDSNLOAD
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//LASTRUNI DD DSN=MFTR28.CLAIMS.GLFEED.LASTRUN(0),DISP=SHR
+//LASTRUNO DD DSN=MFTR28.CLAIMS.GLFEED.LASTRUN(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//GLEXTR   DD DSN=MFTR28.CLAIMS.GLFEED.EXTRACT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MF28GL1) PLAN(MF28PLN) LIB('MFTR28.LOADLIB')
+  END
+/*
+//
