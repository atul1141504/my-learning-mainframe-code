@@ -0,0 +1,34 @@
+//MF28RP2  JOB (ACCTNO),'CLAIMS AGING RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* MF28RP2 - RUN THE DAILY CLAIMS AGING WORKLIST.
+//*
+//* MODIFICATION HISTORY:
+//* 08/09/2026 APATEL   INITIAL VERSION.
+//*
+//* PARM PASSED TO MF28RP2 IS THE MINIMUM NUMBER OF DAYS A CLAIM
+//* MUST HAVE BEEN OPEN TO APPEAR ON THE WORKLIST. A SINGLE RUN WITH
+//* '030' ALREADY LISTS EVERY AGED CLAIM, EACH CORRECTLY TAGGED WITH
+//* ITS OWN 30-59/60-89/90+ BUCKET - THERE IS NO NEED TO RUN AGAIN
+//* WITH '060' OR '090' TO GET THE OLDER BUCKETS, THAT ONLY REPRINTS
+//* A SUBSET OF WHAT THE '030' RUN ALREADY PRODUCED. USE '060' OR
+//* '090' ONLY TO HAND A NARROWER WORKLIST TO AN AUDIENCE THAT SHOULD
+//* NOT SEE THE YOUNGER CLAIMS (E.G. AN ESCALATION TEAM).
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=MFTR28.LOADLIB
+//         DD DISP=SHR,DSN=DSN1010.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN1010.SDSNLOAD
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//CLAIMAGE DD DSN=MFTR28.CLAIMS.AGERPT.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MF28RP2) PLAN(MF28PLN) LIB('MFTR28.LOADLIB') -
+      PARM('030')
+  END
+/*
+//
