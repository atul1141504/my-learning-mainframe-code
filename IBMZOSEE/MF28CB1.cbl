@@ -8,6 +8,12 @@
       *                    FUNCTIONS:
       *                    1. CLAIMS INQUIRY
       *                    2. ADD NEW CLAIM DETAILS IN DATABASE
+      *                    3. AMEND AN EXISTING CLAIM'S DETAILS
+      *                    4. CHANGE AN EXISTING CLAIM'S STATUS
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   ADDED OPTION 3 - CLAIM AMENDMENT.
+      * 08/09/2026 APATEL   ADDED OPTION 4 - CLAIM STATUS CHANGE.
       *
       * PROGRAM TYPE: COBOL-CICS-DB2.
       *
