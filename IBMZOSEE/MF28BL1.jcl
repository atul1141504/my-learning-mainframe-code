@@ -0,0 +1,39 @@
+//MF28BL1  JOB (ACCTNO),'ADJUSTER CLAIM LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* MF28BL1 - BULK LOAD THE FIELD ADJUSTER CLAIM EXTRACT INTO
+//*           MFTR28.CLAIMS, WITH RESTART/CHECKPOINT SUPPORT.
+//*
+//* MODIFICATION HISTORY:
+//* 08/09/2026 APATEL   INITIAL VERSION.
+//* 08/09/2026 APATEL   CLMREJ IS NOW DISP=MOD, SAME AS CHKPTDS, SO
+//*                     A RESTART CAN ALLOCATE AND EXTEND IT RATHER
+//*                     THAN FAIL BECAUSE THE FIRST ATTEMPT ALREADY
+//*                     CREATED IT.
+//*
+//* PASS PARM('R') TO RESTART FROM THE LAST CHECKPOINT ON CHKPTDS
+//* AFTER AN ABEND; OMIT THE PARM (OR PASS A BLANK) FOR A FRESH RUN,
+//* WHICH RECREATES CHKPTDS AND CLMREJ FROM SCRATCH.
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=MFTR28.LOADLIB
+//         DD DISP=SHR,DSN=DSN1010.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN1010.SDSNLOAD
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//CLMEXTR  DD DSN=MFTR28.ADJUSTER.CLAIM.EXTRACT,DISP=SHR
+//CLMREJ   DD DSN=MFTR28.CLAIMS.LOAD.REJECTS,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//CHKPTDS  DD DSN=MFTR28.CLAIMS.LOAD.CHKPT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MF28BL1) PLAN(MF28PLN) LIB('MFTR28.LOADLIB') -
+      PARM(' ')
+  END
+/*
+//
