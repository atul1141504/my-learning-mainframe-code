@@ -8,6 +8,33 @@
       *                    SYSTEM & PROCESS BELOW FUNCTIONS:
       *                    1. SELECT (RETRIVE) CLAIM DETAILS FROM TABLE
       *                    2. INSERT (ADD) NEW CLAIM DETAILS INTO TABLE
+      *                    3. UPDATE (AMEND) EXISTING CLAIM IN TABLE
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   ADDED OPTION 3 - A4000-UPDATE-DATA FOR CLAIM
+      *                     AMENDMENT.
+      * 08/09/2026 APATEL   ADDED CLAIM-STATUS TO INSERT/SELECT AND
+      *                     OPTION 4 - A5000-UPDATE-STATUS FOR CLOSURE
+      *                     WORKFLOW.
+      * 08/09/2026 APATEL   LOG EVERY INSERT/UPDATE TO CLAIMS-HISTORY -
+      *                     SEE A1050-GET-USERID, A8000-LOG-HISTORY.
+      * 08/09/2026 APATEL   A3000-INSERT-DATA NOW QUEUES HIGH PAID-TO-
+      *                     VALUE CLAIMS FOR SUPERVISOR SIGN-OFF - SEE
+      *                     SUPV-APPR-FLAG.
+      * 08/09/2026 APATEL   ADDED POLICYNUMBER TO SELECT/INSERT.
+      * 08/09/2026 APATEL   ADDED DOCUMENT-REF TO SELECT/INSERT/UPDATE
+      *                     SO THE ENQUIRY SCREEN CAN SHOW WHERE THE
+      *                     SUPPORTING EVIDENCE FOR A CLAIM IS FILED.
+      * 08/09/2026 APATEL   A3000-INSERT-DATA NO LONGER TAKES CLMNUMVI -
+      *                     IT CALLS MF28CB5 TO ASSIGN THE NEXT CLAIM
+      *                     NUMBER AND RETURNS IT ON CLMNUMVO.
+      * 08/09/2026 APATEL   A4000-UPDATE-DATA NO LONGER MOVES POLNUMVI
+      *                     INTO POLICYNUMBER - A CLAIM'S POLICYNUMBER
+      *                     IS SET ONCE ON ADD AND IS NOT AMENDABLE,
+      *                     SAME AS CLAIMNUMBER. CLAIMS-HISTORY NOW
+      *                     ALSO CAPTURES POLICYNUMBER AND DOCUMENT-REF
+      *                     SO AN AMEND THAT CHANGES DOCUMENT-REF SHOWS
+      *                     UP IN THE AUDIT TRAIL.
       *
       * PROGRAM TYPE: COBOL-DB2.
       *
@@ -15,15 +42,16 @@
       *
       * BMS: NONE
       *
-      * COPYBOOKS: MF28CP1
+      * COPYBOOKS: MF28CP1, MF28CP2
       *
       * LINKAGE COPYBOOKS: MF28BMS
       *
       * TABLES: MFTR28.CLAIMS (CLAIMS DATA TABLE)
+      *         MFTR28.CLAIMS-HISTORY (AUDIT TRAIL)
       *
       * CALLING MODULE: MF28CB1 - PROCESS TRANSACTION FROM BMS SCREEN
       *
-      * CALLED MODULES: NONE
+      * CALLED MODULES: MF28CB5 - CLAIM NUMBER KEY MANAGEMENT MODULE
       *
       * PROGRAMMER: ATUL PATEL
       *
@@ -39,12 +67,33 @@
        01 WS-DISPLAY-SETTINGS         PIC X(1).
            88 WS-DISPLAY-ALLOWED                  VALUE 'Y'.
            88 WS-NO-DISPLAY-ALLOWED               VALUE 'N'.
+       01 WS-USERID                PIC X(08).
+       01 WS-MF28CB5               PIC X(08) VALUE 'MF28CB5'.
+       01 WS-CLAIM-NUMBER          PIC S9(7)     COMP-3.
+       01 WS-CB5-ERROR-FLAG        PIC X(01).
+       01 WS-PAID-THRESHOLD        PIC S9(7)V99  COMP-3.
+       01 WS-HISTORY-FIELDS.
+           05 WS-HIST-OLD-PAID      PIC S9(7)V99  COMP-3.
+           05 WS-HIST-NEW-PAID      PIC S9(7)V99  COMP-3.
+           05 WS-HIST-OLD-CVALUE    PIC S9(7)V99  COMP-3.
+           05 WS-HIST-NEW-CVALUE    PIC S9(7)V99  COMP-3.
+           05 WS-HIST-OLD-CAUSE     PIC X(20).
+           05 WS-HIST-NEW-CAUSE     PIC X(20).
+           05 WS-HIST-OLD-OBS       PIC X(30).
+           05 WS-HIST-NEW-OBS       PIC X(30).
+           05 WS-HIST-OLD-POLNUM    PIC S9(9)     COMP-3.
+           05 WS-HIST-NEW-POLNUM    PIC S9(9)     COMP-3.
+           05 WS-HIST-OLD-DOCREF    PIC X(20).
+           05 WS-HIST-NEW-DOCREF    PIC X(20).
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
            EXEC SQL
                INCLUDE MF28CP1
            END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP2
+           END-EXEC.
        LINKAGE SECTION.
            COPY MF28BMS.
        PROCEDURE DIVISION USING MAP1I
@@ -59,11 +108,23 @@
                PERFORM A2000-SELECT-DATA
              WHEN '2'
                PERFORM A3000-INSERT-DATA
+             WHEN '3'
+               PERFORM A4000-UPDATE-DATA
+             WHEN '4'
+               PERFORM A5000-UPDATE-STATUS
              WHEN OTHER
                MOVE 'OPTION IS NOT CORRECT FROM CB3'         TO MSGO
            END-EVALUATE
            GOBACK.
       ******************************************************************
+      *        GET THE SIGNED-ON CICS USERID FOR THE AUDIT TRAIL       *
+      ******************************************************************
+       A1050-GET-USERID.
+      *-----------------*
+           EXEC CICS ASSIGN
+               USERID(WS-USERID)
+           END-EXEC.
+      ******************************************************************
       *                 FETCH DATA FROM CLAIMS TABLE                   *
       ******************************************************************
        A2000-SELECT-DATA.
@@ -76,12 +137,18 @@
                         PAID,
                         CVALUE,
                         CAUSE,
-                        OBSERVATIONS
+                        OBSERVATIONS,
+                        CLAIM-STATUS,
+                        POLICYNUMBER,
+                        DOCUMENT-REF
                 INTO   :CLAIMS.CLAIMDATE,
                        :CLAIMS.PAID,
                        :CLAIMS.CVALUE,
                        :CLAIMS.CAUSE,
-                       :CLAIMS.OBSERVATIONS
+                       :CLAIMS.OBSERVATIONS,
+                       :CLAIMS.CLAIM-STATUS,
+                       :CLAIMS.POLICYNUMBER,
+                       :CLAIMS.DOCUMENT-REF
                 FROM   MFTR28.CLAIMS
                 WHERE  CLAIMNUMBER = : CLAIMS.CLAIMNUMBER
                 END-EXEC.
@@ -93,10 +160,13 @@
                  MOVE FUNCTION DISPLAY-OF(CLAIMDATE)    TO CLMDATVO
                  MOVE FUNCTION DISPLAY-OF(CAUSE)        TO CAUSEVO
                  MOVE FUNCTION DISPLAY-OF(OBSERVATIONS) TO OBSVO
+                 MOVE FUNCTION DISPLAY-OF(DOCUMENT-REF) TO DOCREFVO
       *          MOVE CAUSE OF CLAIMS                   TO CAUSEVO
       *          MOVE OBSERVATIONS OF CLAIMS            TO OBSVO
                  MOVE PAID OF CLAIMS                    TO PAIDVO
                  MOVE CVALUE OF CLAIMS                  TO VALVO
+                 MOVE CLAIM-STATUS OF CLAIMS             TO STATVO
+                 MOVE POLICYNUMBER OF CLAIMS             TO POLNUMVO
                  IF WS-DISPLAY-ALLOWED
                     DISPLAY CLAIMNUMBER OF CLAIMS
                     DISPLAY PAID OF CLAIMS
@@ -117,45 +187,272 @@
       *                 UPDATE THE TABLE THRU SCREEN DATA              *
       ******************************************************************
        A3000-INSERT-DATA.
+      *-----------------*
+      *-- CLAIM NUMBER IS NO LONGER KEYED IN ON ADD - MF28CB5 ASSIGNS
+      *-- THE NEXT ONE UNDER THIS SAME UNIT OF WORK
+           MOVE SPACES                        TO WS-CB5-ERROR-FLAG
+           CALL WS-MF28CB5 USING WS-CLAIM-NUMBER
+                                  WS-CB5-ERROR-FLAG.
+           IF WS-CB5-ERROR-FLAG = 'Y'
+              MOVE 'ERROR ASSIGNING CLAIM NUMBER'      TO MSGO
+           ELSE
+              MOVE WS-CLAIM-NUMBER             TO CLAIMNUMBER OF CLAIMS
+              MOVE PAIDVI                        TO PAID OF CLAIMS
+              MOVE VALVI                         TO CVALUE OF CLAIMS
+              MOVE CLMDATVI                      TO CLAIMDATE OF CLAIMS
+              MOVE CAUSEVI                       TO CAUSE OF CLAIMS
+              MOVE OBSVI                       TO OBSERVATIONS OF CLAIMS
+              MOVE STATVI                   TO CLAIM-STATUS OF CLAIMS
+              MOVE POLNUMVI                 TO POLICYNUMBER OF CLAIMS
+              MOVE DOCREFVI                 TO DOCUMENT-REF OF CLAIMS
+      *-- QUEUE FOR SUPERVISOR SIGN-OFF WHEN PAID IS 90% OR MORE OF
+      *-- CVALUE, RATHER THAN COMMITTING THE CLAIM AS PAID OUTRIGHT
+              COMPUTE WS-PAID-THRESHOLD = CVALUE OF CLAIMS * 0.9
+              IF PAID OF CLAIMS >= WS-PAID-THRESHOLD
+                  SET SUPV-APPR-REQUIRED         TO TRUE
+                  MOVE 'IN-REVIEW'            TO CLAIM-STATUS OF CLAIMS
+              ELSE
+                  SET SUPV-APPR-NOT-REQUIRED     TO TRUE
+              END-IF
+              DISPLAY 'INSERT DISPLAYS START:'
+              DISPLAY CLAIMNUMBER OF CLAIMS
+              DISPLAY PAID OF CLAIMS
+              DISPLAY CVALUE OF CLAIMS
+              DISPLAY CLAIMDATE OF CLAIMS
+              DISPLAY CAUSE OF CLAIMS
+              DISPLAY OBSERVATIONS OF CLAIMS
+              DISPLAY CLAIM-STATUS OF CLAIMS
+              DISPLAY SUPV-APPR-FLAG OF CLAIMS
+              DISPLAY POLICYNUMBER OF CLAIMS
+              DISPLAY DOCUMENT-REF OF CLAIMS
+              DISPLAY 'INSERT DISPLAYS END:'
+               EXEC SQL
+                   INSERT  INTO MFTR28.CLAIMS
+                          (CLAIMNUMBER,
+                           CLAIMDATE,
+                           PAID,
+                           CVALUE,
+                           CAUSE,
+                           OBSERVATIONS,
+                           CLAIM-STATUS,
+                           SUPV-APPR-FLAG,
+                           POLICYNUMBER,
+                           DOCUMENT-REF)
+                   VALUES (:CLAIMS.CLAIMNUMBER,
+                           :CLAIMS.CLAIMDATE,
+                           :CLAIMS.PAID,
+                           :CLAIMS.CVALUE,
+                           :CLAIMS.CAUSE,
+                           :CLAIMS.OBSERVATIONS,
+                           :CLAIMS.CLAIM-STATUS,
+                           :CLAIMS.SUPV-APPR-FLAG,
+                           :CLAIMS.POLICYNUMBER,
+                           :CLAIMS.DOCUMENT-REF)
+               END-EXEC.
+               DISPLAY 'SQLCODE INSERT' SQLCODE
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE CLAIMNUMBER OF CLAIMS       TO CLMNUMVO
+                       IF SUPV-APPR-REQUIRED
+                           MOVE 'CLAIM ADDED - PENDING SUPV APPROVAL'
+                                                          TO MSGO
+                       ELSE
+                           MOVE 'CLAIM ADDED SUCCESSFULLY' TO MSGO
+                       END-IF
+                       MOVE ZERO                 TO WS-HIST-OLD-PAID
+                       MOVE ZERO                 TO WS-HIST-OLD-CVALUE
+                       MOVE SPACES               TO WS-HIST-OLD-CAUSE
+                       MOVE SPACES               TO WS-HIST-OLD-OBS
+                       MOVE ZERO                 TO WS-HIST-OLD-POLNUM
+                       MOVE SPACES               TO WS-HIST-OLD-DOCREF
+                       MOVE PAID OF CLAIMS       TO WS-HIST-NEW-PAID
+                       MOVE CVALUE OF CLAIMS     TO WS-HIST-NEW-CVALUE
+                       MOVE CAUSE OF CLAIMS      TO WS-HIST-NEW-CAUSE
+                       MOVE OBSERVATIONS OF CLAIMS TO WS-HIST-NEW-OBS
+                       MOVE POLICYNUMBER OF CLAIMS
+                                                 TO WS-HIST-NEW-POLNUM
+                       MOVE DOCUMENT-REF OF CLAIMS
+                                                 TO WS-HIST-NEW-DOCREF
+                       PERFORM A1050-GET-USERID
+                       PERFORM A8000-LOG-HISTORY
+                   WHEN -803
+                       MOVE 'DUPLICATE INSERT FAILED'     TO MSGO
+                   WHEN OTHER
+                       MOVE 'SQL ERROR IN INSERT'         TO MSGO
+               END-EVALUATE
+           END-IF.
+      ******************************************************************
+      *            AMEND AN EXISTING CLAIM ALREADY ON FILE             *
+      ******************************************************************
+       A4000-UPDATE-DATA.
       *-----------------*
            MOVE CLMNUMVI                      TO CLAIMNUMBER OF CLAIMS
+            EXEC SQL
+                SELECT  PAID,
+                        CVALUE,
+                        CAUSE,
+                        OBSERVATIONS,
+                        CLAIM-STATUS,
+                        DOCUMENT-REF,
+                        POLICYNUMBER
+                INTO   :WS-HIST-OLD-PAID,
+                       :WS-HIST-OLD-CVALUE,
+                       :WS-HIST-OLD-CAUSE,
+                       :WS-HIST-OLD-OBS,
+                       :CLAIMS.CLAIM-STATUS,
+                       :WS-HIST-OLD-DOCREF,
+                       :WS-HIST-OLD-POLNUM
+                FROM   MFTR28.CLAIMS
+                WHERE  CLAIMNUMBER = :CLAIMS.CLAIMNUMBER
+            END-EXEC.
            MOVE PAIDVI                        TO PAID OF CLAIMS
            MOVE VALVI                         TO CVALUE OF CLAIMS
            MOVE CLMDATVI                      TO CLAIMDATE OF CLAIMS
            MOVE CAUSEVI                       TO CAUSE OF CLAIMS
            MOVE OBSVI                         TO OBSERVATIONS OF CLAIMS
-           DISPLAY 'INSERT DISPLAYS START:'
+           MOVE DOCREFVI                      TO DOCUMENT-REF OF CLAIMS
+      *-- POLICYNUMBER IS SET ONCE ON ADD AND IS NOT AMENDABLE, SAME AS
+      *-- CLAIMNUMBER - POLNUMVI FROM THE SCREEN IS IGNORED HERE AND
+      *-- THE ORIGINAL VALUE JUST SELECTED ABOVE IS WRITTEN BACK
+           MOVE WS-HIST-OLD-POLNUM            TO POLICYNUMBER OF CLAIMS
+      *-- RECHECK SUPERVISOR SIGN-OFF - AN AMEND THAT RAISES PAID TO
+      *-- 90% OR MORE OF CVALUE NEEDS THE SAME CONTROL AS A NEW CLAIM
+           COMPUTE WS-PAID-THRESHOLD = CVALUE OF CLAIMS * 0.9
+           IF PAID OF CLAIMS >= WS-PAID-THRESHOLD
+               SET SUPV-APPR-REQUIRED         TO TRUE
+               MOVE 'IN-REVIEW'            TO CLAIM-STATUS OF CLAIMS
+           ELSE
+               SET SUPV-APPR-NOT-REQUIRED     TO TRUE
+           END-IF
+           DISPLAY 'UPDATE DISPLAYS START:'
            DISPLAY CLAIMNUMBER OF CLAIMS
            DISPLAY PAID OF CLAIMS
            DISPLAY CVALUE OF CLAIMS
            DISPLAY CLAIMDATE OF CLAIMS
            DISPLAY CAUSE OF CLAIMS
            DISPLAY OBSERVATIONS OF CLAIMS
-           DISPLAY 'INSERT DISPLAYS END:'
+           DISPLAY DOCUMENT-REF OF CLAIMS
+           DISPLAY POLICYNUMBER OF CLAIMS
+           DISPLAY SUPV-APPR-FLAG OF CLAIMS
+           DISPLAY 'UPDATE DISPLAYS END:'
             EXEC SQL
-                INSERT  INTO MFTR28.CLAIMS
-                       (CLAIMNUMBER,
-                        CLAIMDATE,
-                        PAID,
-                        CVALUE,
-                        CAUSE,
-                        OBSERVATIONS)
-                VALUES (:CLAIMS.CLAIMNUMBER,
-                        :CLAIMS.CLAIMDATE,
-                        :CLAIMS.PAID,
-                        :CLAIMS.CVALUE,
-                        :CLAIMS.CAUSE,
-                        :CLAIMS.OBSERVATIONS)
+                UPDATE MFTR28.CLAIMS
+                   SET CLAIMDATE     = :CLAIMS.CLAIMDATE,
+                       PAID          = :CLAIMS.PAID,
+                       CVALUE        = :CLAIMS.CVALUE,
+                       CAUSE         = :CLAIMS.CAUSE,
+                       OBSERVATIONS  = :CLAIMS.OBSERVATIONS,
+                       DOCUMENT-REF  = :CLAIMS.DOCUMENT-REF,
+                       CLAIM-STATUS  = :CLAIMS.CLAIM-STATUS,
+                       SUPV-APPR-FLAG = :CLAIMS.SUPV-APPR-FLAG
+                 WHERE CLAIMNUMBER   = :CLAIMS.CLAIMNUMBER
+            END-EXEC.
+            DISPLAY 'SQLCODE UPDATE' SQLCODE
+            EVALUATE SQLCODE
+                WHEN 0
+                    IF SUPV-APPR-REQUIRED
+                        MOVE 'CLAIM UPDATED - PENDING SUPV APPROVAL'
+                                                       TO MSGO
+                    ELSE
+                        MOVE 'CLAIM UPDATED SUCCESSFULLY'  TO MSGO
+                    END-IF
+                    MOVE PAID OF CLAIMS       TO WS-HIST-NEW-PAID
+                    MOVE CVALUE OF CLAIMS     TO WS-HIST-NEW-CVALUE
+                    MOVE CAUSE OF CLAIMS      TO WS-HIST-NEW-CAUSE
+                    MOVE OBSERVATIONS OF CLAIMS TO WS-HIST-NEW-OBS
+                    MOVE DOCUMENT-REF OF CLAIMS
+                                              TO WS-HIST-NEW-DOCREF
+                    MOVE POLICYNUMBER OF CLAIMS
+                                              TO WS-HIST-NEW-POLNUM
+                    PERFORM A1050-GET-USERID
+                    PERFORM A8000-LOG-HISTORY
+                WHEN 100
+                    MOVE 'CLAIM NOT FOUND TO UPDATE'   TO MSGO
+                WHEN OTHER
+                    MOVE SQLCODE                      TO WS-SQLCODE
+                    STRING 'SQL ERROR IN UPDATE - RC : ' WS-SQLCODE
+                    DELIMITED BY SIZE INTO MSGO
+                    END-STRING
+            END-EVALUATE.
+      ******************************************************************
+      *       MOVE CLAIM TO A NEW STATUS WITHOUT TOUCHING PAID/CVALUE  *
+      ******************************************************************
+       A5000-UPDATE-STATUS.
+      *-------------------*
+           MOVE CLMNUMVI                      TO CLAIMNUMBER OF CLAIMS
+           MOVE STATVI                        TO CLAIM-STATUS OF CLAIMS
+           DISPLAY 'STATUS UPDATE:' CLAIMNUMBER OF CLAIMS
+           DISPLAY 'NEW STATUS   :' CLAIM-STATUS OF CLAIMS
+            EXEC SQL
+                UPDATE MFTR28.CLAIMS
+                   SET CLAIM-STATUS  = :CLAIMS.CLAIM-STATUS
+                 WHERE CLAIMNUMBER   = :CLAIMS.CLAIMNUMBER
             END-EXEC.
-            DISPLAY 'SQLCODE INSERT' SQLCODE
+            DISPLAY 'SQLCODE STATUS UPDATE' SQLCODE
             EVALUATE SQLCODE
                 WHEN 0
-                    MOVE 'CLAIM ADDED SUCCESSFULLY'    TO MSGO
-                WHEN -803
-                    MOVE 'DUPLICATE INSERT FAILED'     TO MSGO
+                    MOVE 'CLAIM STATUS UPDATED'       TO MSGO
+                WHEN 100
+                    MOVE 'CLAIM NOT FOUND TO UPDATE'  TO MSGO
                 WHEN OTHER
-                    MOVE 'SQL ERROR IN INSERT'         TO MSGO
+                    MOVE SQLCODE                      TO WS-SQLCODE
+                    STRING 'SQL ERROR IN STATUS UPD - RC : ' WS-SQLCODE
+                    DELIMITED BY SIZE INTO MSGO
+                    END-STRING
             END-EVALUATE.
       ******************************************************************
+      *     WRITE AN AUDIT TRAIL ROW FOR A SUCCESSFUL INSERT/UPDATE    *
+      ******************************************************************
+       A8000-LOG-HISTORY.
+      *-----------------*
+           MOVE CLAIMNUMBER OF CLAIMS  TO CLAIMNUMBER OF CLAIMS-HISTORY
+           MOVE WS-HIST-OLD-PAID         TO OLD-PAID
+           MOVE WS-HIST-NEW-PAID         TO NEW-PAID
+           MOVE WS-HIST-OLD-CVALUE       TO OLD-CVALUE
+           MOVE WS-HIST-NEW-CVALUE       TO NEW-CVALUE
+           MOVE WS-HIST-OLD-CAUSE        TO OLD-CAUSE
+           MOVE WS-HIST-NEW-CAUSE        TO NEW-CAUSE
+           MOVE WS-HIST-OLD-OBS          TO OLD-OBSERVATIONS
+           MOVE WS-HIST-NEW-OBS          TO NEW-OBSERVATIONS
+           MOVE WS-HIST-OLD-POLNUM       TO OLD-POLICYNUMBER
+           MOVE WS-HIST-NEW-POLNUM       TO NEW-POLICYNUMBER
+           MOVE WS-HIST-OLD-DOCREF       TO OLD-DOCUMENT-REF
+           MOVE WS-HIST-NEW-DOCREF       TO NEW-DOCUMENT-REF
+           MOVE WS-USERID                TO CHANGED-BY-USERID
+            EXEC SQL
+                INSERT INTO MFTR28.CLAIMS-HISTORY
+                       (CLAIMNUMBER,
+                        OLD-PAID,
+                        NEW-PAID,
+                        OLD-CVALUE,
+                        NEW-CVALUE,
+                        OLD-CAUSE,
+                        NEW-CAUSE,
+                        OLD-OBSERVATIONS,
+                        NEW-OBSERVATIONS,
+                        OLD-POLICYNUMBER,
+                        NEW-POLICYNUMBER,
+                        OLD-DOCUMENT-REF,
+                        NEW-DOCUMENT-REF,
+                        CHANGED-BY-USERID,
+                        CHANGE-TIMESTAMP)
+                VALUES (:CLAIMS-HISTORY.CLAIMNUMBER,
+                        :CLAIMS-HISTORY.OLD-PAID,
+                        :CLAIMS-HISTORY.NEW-PAID,
+                        :CLAIMS-HISTORY.OLD-CVALUE,
+                        :CLAIMS-HISTORY.NEW-CVALUE,
+                        :CLAIMS-HISTORY.OLD-CAUSE,
+                        :CLAIMS-HISTORY.NEW-CAUSE,
+                        :CLAIMS-HISTORY.OLD-OBSERVATIONS,
+                        :CLAIMS-HISTORY.NEW-OBSERVATIONS,
+                        :CLAIMS-HISTORY.OLD-POLICYNUMBER,
+                        :CLAIMS-HISTORY.NEW-POLICYNUMBER,
+                        :CLAIMS-HISTORY.OLD-DOCUMENT-REF,
+                        :CLAIMS-HISTORY.NEW-DOCUMENT-REF,
+                        :CLAIMS-HISTORY.CHANGED-BY-USERID,
+                        CURRENT TIMESTAMP)
+            END-EXEC.
+            DISPLAY 'SQLCODE HISTORY INSERT' SQLCODE.
+      ******************************************************************
       *                        END OF PROGRAM                          *
       ******************************************************************
\ No newline at end of file
