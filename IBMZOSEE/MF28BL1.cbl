@@ -0,0 +1,475 @@
+      * MF28BL1 - ADJUSTER CLAIM EXTRACT BULK LOAD V1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF28BL1.
+       AUTHOR. APATEL.
+       DATE-WRITTEN. 08/09/2026.
+      *****************************************************************
+      * BUSINESS FUNCTION: THIS PROGRAM IS DESIGNED TO BULK LOAD A
+      *                    SEQUENTIAL FIELD-ADJUSTER CLAIM EXTRACT
+      *                    FILE INTO MFTR28.CLAIMS:
+      *                    1. READS EACH EXTRACT RECORD (SAME FIELDS
+      *                       AS MAP1I - CLAIM NUMBER, CLAIM DATE,
+      *                       PAID, VALUE, CAUSE, OBSERVATIONS).
+      *                    2. RUNS THE SAME VALIDATION AS MF28CB2
+      *                       OPTION 2 BY CALLING MF28CB2 DIRECTLY.
+      *                    3. INSERTS GOOD RECORDS THE SAME WAY AS
+      *                       MF28CB3'S A3000-INSERT-DATA, LOGGING TO
+      *                       CLAIMS-HISTORY, DEFAULTING CLAIM-STATUS
+      *                       TO 'CLOSED' SINCE THE ADJUSTER EXTRACT
+      *                       IS MADE UP OF ALREADY CLOSED-OUT CLAIMS.
+      *                    4. WRITES FAILED RECORDS TO A REJECT FILE.
+      *                    5. COMMITS AND WRITES A CHECKPOINT RECORD
+      *                       EVERY WS-CHECKPOINT-INTERVAL RECORDS SO
+      *                       A RESTART CAN SKIP WHAT WAS ALREADY
+      *                       LOADED INSTEAD OF STARTING AT RECORD 1.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   INITIAL VERSION.
+      * 08/09/2026 APATEL   EXTRACT LAYOUT NOW CARRIES POLICYNUMBER AND
+      *                     DOCUMENT-REF SO OPTION 2 VALIDATION AND THE
+      *                     INSERT CAN BE SATISFIED THE SAME AS A LIVE
+      *                     MAP1 ADD; SUPV-APPR-FLAG IS NOW COMPUTED ON
+      *                     LOAD; NEXT-CLAIM-NUMBER IS ADVANCED PAST
+      *                     EACH LOADED CLAIM NUMBER SO A LIVE ADD CAN
+      *                     NEVER BE HANDED ONE ALREADY USED BY A LOAD;
+      *                     RESTARTED RUNS NOW CARRY FORWARD THE LOADED/
+      *                     REJECTED COUNTS FROM THE LAST CHECKPOINT.
+      * 08/09/2026 APATEL   ADDED A5150-CHECK-CLAIM-NUM - THE EXTRACT'S
+      *                     CLAIM NUMBER IS NO LONGER VALIDATED BY
+      *                     MF28CB2'S OPTION 2 PATH, SO THIS PROGRAM
+      *                     NOW CHECKS IT ITSELF BEFORE THE INSERT.
+      *                     A CLAIM HITTING THE SUPERVISOR-APPROVAL
+      *                     THRESHOLD NOW ALSO GOES TO IN-REVIEW, NOT
+      *                     CLOSED. REJECT-FILE IS NOW OPENED EXTEND
+      *                     ON RESTART SO ITS CONTENTS STAY IN SYNC
+      *                     WITH THE CARRIED-FORWARD REJECT COUNT.
+      *
+      * PROGRAM TYPE: COBOL-DB2 BATCH.
+      *
+      * PROCESSING TYPE: BATCH - RUN ON DEMAND AT MONTH END.
+      *
+      * BMS: NONE
+      *
+      * COPYBOOKS: MF28BMS, MF28CP1, MF28CP2
+      *
+      * LINKAGE COPYBOOKS: NONE
+      *
+      * TABLES: MFTR28.CLAIMS, MFTR28.CLAIMS-HISTORY,
+      *         MFTR28.NEXT-CLAIM-NUMBER
+      *
+      * CALLING MODULES: NONE (INVOKED FROM JCL MF28BL1)
+      *
+      * CALLED MODULES: MF28CB2 - DATA VALIDATION MODULE.
+      *
+      * PARAMETER: PARM('R') TO RESTART FROM THE LAST CHECKPOINT,
+      *            PARM(' ') OR NO PARM FOR A FRESH RUN.
+      *
+      * PROGRAMMER: ATUL PATEL
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLMEXTR-FILE  ASSIGN TO CLMEXTR
+                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT CHKPT-FILE    ASSIGN TO CHKPTDS
+                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-FILE   ASSIGN TO CLMREJ
+                                 ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLMEXTR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CLMEXTR-RECORD.
+           05 EXT-CLMNUMVI          PIC X(07).
+           05 EXT-CLMDATVI          PIC X(10).
+           05 EXT-PAIDVI            PIC X(10).
+           05 EXT-VALVI             PIC X(10).
+           05 EXT-CAUSEVI           PIC X(20).
+           05 EXT-OBSVI             PIC X(30).
+           05 EXT-POLNUMVI          PIC X(09).
+           05 EXT-DOCREFVI          PIC X(20).
+       FD  CHKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-RECORD.
+           05 CHKPT-RUN-DATE        PIC X(10).
+           05 CHKPT-RECORDS-READ    PIC 9(09).
+           05 CHKPT-RECORDS-LOADED  PIC 9(09).
+           05 CHKPT-RECORDS-REJECT  PIC 9(09).
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-RECORD.
+           05 REJ-CLMNUMVI          PIC X(07).
+           05 FILLER                PIC X(02).
+           05 REJ-REASON            PIC X(60).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP1
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP2
+           END-EXEC.
+           COPY MF28BMS.
+       01 WS-SQLCODE                PIC -9(03).
+       01 WS-USERID                 PIC X(08) VALUE 'BATCH'.
+       01 WS-MF28CB2                PIC X(08) VALUE 'MF28CB2'.
+       01 WS-DEFAULT-STATUS         PIC X(10) VALUE 'CLOSED'.
+       01 WS-ERROR-FLAG             PIC X(01) VALUE 'N'.
+           88 ERROR-TRUE            VALUE 'Y'.
+           88 ERROR-FALSE           VALUE 'N'.
+       01 WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+           88 EOF-TRUE              VALUE 'Y'.
+           88 EOF-FALSE             VALUE 'N'.
+       01 WS-CHKPT-EOF-FLAG         PIC X(01) VALUE 'N'.
+           88 CHKPT-EOF-TRUE        VALUE 'Y'.
+           88 CHKPT-EOF-FALSE       VALUE 'N'.
+       01 WS-RESTART-FLAG           PIC X(01) VALUE 'N'.
+           88 RESTART-TRUE          VALUE 'R'.
+           88 RESTART-FALSE         VALUE 'N'.
+       01 WS-CURR-DATE              PIC X(21).
+       01 WS-RUN-DATE                PIC X(10).
+       01 WS-COUNTERS.
+           05 WS-RECORDS-READ       PIC 9(09) VALUE ZERO.
+           05 WS-RECORDS-LOADED     PIC 9(09) VALUE ZERO.
+           05 WS-RECORDS-REJECTED   PIC 9(09) VALUE ZERO.
+           05 WS-RECORDS-SKIPPED    PIC 9(09) VALUE ZERO.
+           05 WS-SINCE-CHECKPOINT   PIC 9(09) VALUE ZERO.
+           05 WS-RESTART-COUNT      PIC 9(09) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(09) VALUE 500.
+       01 WS-PAID-THRESHOLD         PIC S9(7)V99  COMP-3.
+       01 WS-HISTORY-FIELDS.
+           05 WS-HIST-OLD-PAID      PIC S9(7)V99  COMP-3.
+           05 WS-HIST-NEW-PAID      PIC S9(7)V99  COMP-3.
+           05 WS-HIST-OLD-CVALUE    PIC S9(7)V99  COMP-3.
+           05 WS-HIST-NEW-CVALUE    PIC S9(7)V99  COMP-3.
+           05 WS-HIST-OLD-CAUSE     PIC X(20).
+           05 WS-HIST-NEW-CAUSE     PIC X(20).
+           05 WS-HIST-OLD-OBS       PIC X(30).
+           05 WS-HIST-NEW-OBS       PIC X(30).
+       LINKAGE SECTION.
+       01 LK-PARM-AREA.
+           05 LK-PARM-LEN            PIC S9(4) COMP.
+           05 LK-PARM-DATA           PIC X(01).
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      ******************************************************************
+      * MAIN PARA STARTS FROM HERE                                     *
+      ******************************************************************
+       A1000-MAIN-PARA.
+      *---------------*
+           PERFORM A2000-INITIALIZE.
+           PERFORM A3000-CHECK-RESTART.
+           PERFORM A4000-READ-NEXT-RECORD.
+           PERFORM A5000-PROCESS-RECORD
+               UNTIL EOF-TRUE.
+           PERFORM A7000-WRITE-CHECKPOINT.
+           PERFORM A9999-END-PARA.
+      ******************************************************************
+      *            OPEN FILES AND ESTABLISH THE RUN DATE               *
+      ******************************************************************
+       A2000-INITIALIZE.
+      *----------------*
+           MOVE LK-PARM-DATA               TO WS-RESTART-FLAG.
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURR-DATE.
+           MOVE WS-CURR-DATE(1:10)         TO WS-RUN-DATE.
+           OPEN INPUT  CLMEXTR-FILE.
+      *-- ON RESTART, CLMREJ ALREADY HOLDS THE REJECTS WRITTEN BEFORE
+      *-- THE LAST CHECKPOINT (SEE WS-RECORDS-REJECTED, CARRIED
+      *-- FORWARD FROM THE CHECKPOINT RECORD) - EXTEND IT RATHER THAN
+      *-- TRUNCATE IT, THE SAME WAY A3000-CHECK-RESTART HANDLES CHKPTDS
+           IF RESTART-TRUE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+      ******************************************************************
+      *     ON RESTART, FIND THE LAST CHECKPOINT AND SKIP THOSE        *
+      *     RECORDS IN THE EXTRACT FILE; OTHERWISE START FRESH         *
+      ******************************************************************
+       A3000-CHECK-RESTART.
+      *------------------*
+           IF RESTART-TRUE
+               OPEN INPUT CHKPT-FILE
+               PERFORM A3100-READ-CHECKPOINT-REC
+               PERFORM A3100-READ-CHECKPOINT-REC
+                   UNTIL CHKPT-EOF-TRUE
+               CLOSE CHKPT-FILE
+               PERFORM A3200-SKIP-ONE-RECORD
+                   WS-RESTART-COUNT TIMES
+               OPEN EXTEND CHKPT-FILE
+           ELSE
+               OPEN OUTPUT CHKPT-FILE
+           END-IF.
+      ******************************************************************
+      *        READ ONE CHECKPOINT RECORD, KEEPING THE LAST ONE        *
+      ******************************************************************
+       A3100-READ-CHECKPOINT-REC.
+      *-------------------------*
+           READ CHKPT-FILE
+               AT END
+                   MOVE 'Y'              TO WS-CHKPT-EOF-FLAG
+               NOT AT END
+                   MOVE CHKPT-RECORDS-READ    TO WS-RESTART-COUNT
+                   MOVE CHKPT-RECORDS-LOADED  TO WS-RECORDS-LOADED
+                   MOVE CHKPT-RECORDS-REJECT  TO WS-RECORDS-REJECTED
+           END-READ.
+      ******************************************************************
+      *         SKIP ONE ALREADY-PROCESSED RECORD ON RESTART           *
+      ******************************************************************
+       A3200-SKIP-ONE-RECORD.
+      *----------------------*
+           READ CLMEXTR-FILE
+               AT END
+                   MOVE 'Y'              TO WS-EOF-FLAG
+           END-READ.
+           IF EOF-FALSE
+               ADD 1                      TO WS-RECORDS-SKIPPED
+                                              WS-RECORDS-READ
+           END-IF.
+      ******************************************************************
+      *                  READ THE NEXT EXTRACT RECORD                  *
+      ******************************************************************
+       A4000-READ-NEXT-RECORD.
+      *----------------------*
+           READ CLMEXTR-FILE
+               AT END
+                   MOVE 'Y'              TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1                 TO WS-RECORDS-READ
+           END-READ.
+      ******************************************************************
+      *     VALIDATE AND LOAD ONE EXTRACT RECORD, CHECKPOINT IF DUE    *
+      ******************************************************************
+       A5000-PROCESS-RECORD.
+      *---------------------*
+           PERFORM A5100-BUILD-MAP1I.
+           PERFORM A5150-CHECK-CLAIM-NUM.
+           IF ERROR-TRUE
+               PERFORM A5900-REJECT-RECORD
+           ELSE
+               CALL WS-MF28CB2 USING MAP1I
+                                      MAP1O
+                                      WS-ERROR-FLAG
+               IF ERROR-TRUE
+                   PERFORM A5900-REJECT-RECORD
+               ELSE
+                   PERFORM A6000-INSERT-CLAIM
+               END-IF
+           END-IF.
+           ADD 1                          TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM A7000-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM A4000-READ-NEXT-RECORD.
+      ******************************************************************
+      *     BUILD A MAP1I RECORD FROM THE EXTRACT SO MF28CB2'S         *
+      *     OPTION 2 VALIDATION CAN BE REUSED AS-IS                    *
+      ******************************************************************
+       A5100-BUILD-MAP1I.
+      *-------------------*
+           MOVE LOW-VALUES                TO MAP1I.
+           MOVE '2'                        TO SELOPTVI.
+           MOVE EXT-CLMNUMVI               TO CLMNUMVI.
+           MOVE EXT-CLMDATVI               TO CLMDATVI.
+           MOVE EXT-PAIDVI                 TO PAIDVI.
+           MOVE EXT-VALVI                  TO VALVI.
+           MOVE EXT-CAUSEVI                TO CAUSEVI.
+           MOVE EXT-OBSVI                  TO OBSVI.
+           MOVE EXT-POLNUMVI               TO POLNUMVI.
+           MOVE EXT-DOCREFVI               TO DOCREFVI.
+           MOVE WS-DEFAULT-STATUS          TO STATVI.
+      *-- THESE ARE ALREADY-CLOSED HISTORICAL CLAIMS FROM THE ADJUSTER
+      *-- EXTRACT, NOT A NEW INTERACTIVE ADD, SO A MATCHING CAUSE/DATE
+      *-- ON FILE IS EXPECTED RATHER THAN A DOUBLE-FILING TO CONFIRM
+           MOVE 'Y'                        TO DUPCONFVI.
+      ******************************************************************
+      *     CLAIM NUMBER IS NO LONGER VALIDATED BY MF28CB2'S OPTION 2  *
+      *     PATH - A LIVE MAP1 ADD NO LONGER KEYS ONE IN, SINCE        *
+      *     MF28CB5 ASSIGNS IT. THE EXTRACT, HOWEVER, CARRIES A REAL   *
+      *     CLAIM NUMBER FROM THE ADJUSTER'S OWN RECORDS, SO IT HAS TO *
+      *     BE CHECKED HERE, BEFORE IT IS MOVED INTO A PACKED-DECIMAL  *
+      *     HOST VARIABLE AND USED ON THE INSERT.                      *
+      ******************************************************************
+       A5150-CHECK-CLAIM-NUM.
+      *---------------------*
+           IF EXT-CLMNUMVI = SPACES OR EXT-CLMNUMVI = ZEROS
+               MOVE 'MISSING CLAIM NUMBER ON EXTRACT'   TO MSGO
+               MOVE 'Y'                                 TO WS-ERROR-FLAG
+           ELSE
+               IF EXT-CLMNUMVI IS NUMERIC
+                   MOVE 'N'                          TO WS-ERROR-FLAG
+               ELSE
+                   MOVE 'INVALID CLAIM NO ON EXTRACT' TO MSGO
+                   MOVE 'Y'                           TO WS-ERROR-FLAG
+               END-IF
+           END-IF.
+      ******************************************************************
+      *                WRITE A FAILED RECORD TO THE REJECT FILE        *
+      ******************************************************************
+       A5900-REJECT-RECORD.
+      *--------------------*
+           MOVE EXT-CLMNUMVI               TO REJ-CLMNUMVI.
+           MOVE MSGO                       TO REJ-REASON.
+           WRITE REJECT-RECORD.
+           ADD 1                            TO WS-RECORDS-REJECTED.
+      ******************************************************************
+      *     INSERT A VALIDATED CLAIM - SAME LOGIC AS MF28CB3'S         *
+      *     A3000-INSERT-DATA, LOGGING TO CLAIMS-HISTORY AS BATCH      *
+      ******************************************************************
+       A6000-INSERT-CLAIM.
+      *-------------------*
+           MOVE CLMNUMVI                   TO CLAIMNUMBER OF CLAIMS.
+           MOVE PAIDVI                      TO PAID OF CLAIMS.
+           MOVE VALVI                       TO CVALUE OF CLAIMS.
+           MOVE CLMDATVI                    TO CLAIMDATE OF CLAIMS.
+           MOVE CAUSEVI                     TO CAUSE OF CLAIMS.
+           MOVE OBSVI                       TO OBSERVATIONS OF CLAIMS.
+           MOVE STATVI                      TO CLAIM-STATUS OF CLAIMS.
+           MOVE POLNUMVI                    TO POLICYNUMBER OF CLAIMS.
+           MOVE DOCREFVI                    TO DOCUMENT-REF OF CLAIMS.
+      *-- SAME 90% OF CVALUE SUPERVISOR-APPROVAL RULE AS A LIVE MAP1
+      *-- ADD (SEE MF28CB3'S A3000-INSERT-DATA) SO A BATCH-LOADED
+      *-- CLAIM CANNOT SLIP PAST THE CONTROL A LIVE ADD WOULD HIT
+           COMPUTE WS-PAID-THRESHOLD = CVALUE OF CLAIMS * 0.9
+           IF PAID OF CLAIMS >= WS-PAID-THRESHOLD
+               SET SUPV-APPR-REQUIRED         TO TRUE
+               MOVE 'IN-REVIEW'            TO CLAIM-STATUS OF CLAIMS
+           ELSE
+               SET SUPV-APPR-NOT-REQUIRED     TO TRUE
+           END-IF.
+            EXEC SQL
+                INSERT  INTO MFTR28.CLAIMS
+                       (CLAIMNUMBER,
+                        CLAIMDATE,
+                        PAID,
+                        CVALUE,
+                        CAUSE,
+                        OBSERVATIONS,
+                        CLAIM-STATUS,
+                        SUPV-APPR-FLAG,
+                        POLICYNUMBER,
+                        DOCUMENT-REF)
+                VALUES (:CLAIMS.CLAIMNUMBER,
+                        :CLAIMS.CLAIMDATE,
+                        :CLAIMS.PAID,
+                        :CLAIMS.CVALUE,
+                        :CLAIMS.CAUSE,
+                        :CLAIMS.OBSERVATIONS,
+                        :CLAIMS.CLAIM-STATUS,
+                        :CLAIMS.SUPV-APPR-FLAG,
+                        :CLAIMS.POLICYNUMBER,
+                        :CLAIMS.DOCUMENT-REF)
+            END-EXEC.
+            EVALUATE SQLCODE
+                WHEN 0
+                    ADD 1                      TO WS-RECORDS-LOADED
+                    MOVE ZERO                  TO WS-HIST-OLD-PAID
+                    MOVE ZERO                  TO WS-HIST-OLD-CVALUE
+                    MOVE SPACES                 TO WS-HIST-OLD-CAUSE
+                    MOVE SPACES                 TO WS-HIST-OLD-OBS
+                    MOVE PAID OF CLAIMS        TO WS-HIST-NEW-PAID
+                    MOVE CVALUE OF CLAIMS      TO WS-HIST-NEW-CVALUE
+                    MOVE CAUSE OF CLAIMS       TO WS-HIST-NEW-CAUSE
+                    MOVE OBSERVATIONS OF CLAIMS TO WS-HIST-NEW-OBS
+                    PERFORM A8000-LOG-HISTORY
+                    PERFORM A8100-ADVANCE-NEXT-CLAIM-NUMBER
+                WHEN -803
+                    MOVE 'DUPLICATE CLAIM NO ON LOAD'  TO MSGO
+                    PERFORM A5900-REJECT-RECORD
+                WHEN OTHER
+                    MOVE SQLCODE                      TO WS-SQLCODE
+                    STRING 'SQL ERROR ON LOAD - RC : ' WS-SQLCODE
+                    DELIMITED BY SIZE INTO MSGO
+                    END-STRING
+                    PERFORM A5900-REJECT-RECORD
+            END-EVALUATE.
+      ******************************************************************
+      *     WRITE AN AUDIT TRAIL ROW FOR A SUCCESSFUL LOAD INSERT      *
+      ******************************************************************
+       A8000-LOG-HISTORY.
+      *-----------------*
+           MOVE CLAIMNUMBER OF CLAIMS  TO CLAIMNUMBER OF CLAIMS-HISTORY.
+           MOVE WS-HIST-OLD-PAID         TO OLD-PAID.
+           MOVE WS-HIST-NEW-PAID         TO NEW-PAID.
+           MOVE WS-HIST-OLD-CVALUE       TO OLD-CVALUE.
+           MOVE WS-HIST-NEW-CVALUE       TO NEW-CVALUE.
+           MOVE WS-HIST-OLD-CAUSE        TO OLD-CAUSE.
+           MOVE WS-HIST-NEW-CAUSE        TO NEW-CAUSE.
+           MOVE WS-HIST-OLD-OBS          TO OLD-OBSERVATIONS.
+           MOVE WS-HIST-NEW-OBS          TO NEW-OBSERVATIONS.
+           MOVE WS-USERID                TO CHANGED-BY-USERID.
+            EXEC SQL
+                INSERT INTO MFTR28.CLAIMS-HISTORY
+                       (CLAIMNUMBER,
+                        OLD-PAID,
+                        NEW-PAID,
+                        OLD-CVALUE,
+                        NEW-CVALUE,
+                        OLD-CAUSE,
+                        NEW-CAUSE,
+                        OLD-OBSERVATIONS,
+                        NEW-OBSERVATIONS,
+                        CHANGED-BY-USERID,
+                        CHANGE-TIMESTAMP)
+                VALUES (:CLAIMS-HISTORY.CLAIMNUMBER,
+                        :CLAIMS-HISTORY.OLD-PAID,
+                        :CLAIMS-HISTORY.NEW-PAID,
+                        :CLAIMS-HISTORY.OLD-CVALUE,
+                        :CLAIMS-HISTORY.NEW-CVALUE,
+                        :CLAIMS-HISTORY.OLD-CAUSE,
+                        :CLAIMS-HISTORY.NEW-CAUSE,
+                        :CLAIMS-HISTORY.OLD-OBSERVATIONS,
+                        :CLAIMS-HISTORY.NEW-OBSERVATIONS,
+                        :CLAIMS-HISTORY.CHANGED-BY-USERID,
+                        CURRENT TIMESTAMP)
+            END-EXEC.
+      ******************************************************************
+      *     KEEP MFTR28.NEXT-CLAIM-NUMBER AHEAD OF THE EXTRACT'S OWN   *
+      *     CLAIM NUMBERS SO MF28CB5 CAN NEVER HAND A LIVE MAP1 ADD    *
+      *     A NUMBER THIS LOAD HAS ALREADY USED. THE EXTRACT'S CLAIM  *
+      *     NUMBERS ARE KEPT AS-IS (NOT RENUMBERED) SINCE THEY TIE    *
+      *     BACK TO THE ADJUSTER'S OWN PAPER RECORD OF THE CLAIM.     *
+      ******************************************************************
+       A8100-ADVANCE-NEXT-CLAIM-NUMBER.
+      *--------------------------------*
+            EXEC SQL
+                UPDATE MFTR28.NEXT-CLAIM-NUMBER
+                   SET NEXT-NUMBER = :CLAIMS.CLAIMNUMBER
+                 WHERE NEXT-NUMBER < :CLAIMS.CLAIMNUMBER
+            END-EXEC.
+      ******************************************************************
+      *     COMMIT WORK AND WRITE A CHECKPOINT RECORD SO A RESTART     *
+      *     CAN RESUME AFTER THE LAST RECORD SUCCESSFULLY COMMITTED    *
+      ******************************************************************
+       A7000-WRITE-CHECKPOINT.
+      *-----------------------*
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+           MOVE WS-RUN-DATE                 TO CHKPT-RUN-DATE.
+           MOVE WS-RECORDS-READ              TO CHKPT-RECORDS-READ.
+           MOVE WS-RECORDS-LOADED            TO CHKPT-RECORDS-LOADED.
+           MOVE WS-RECORDS-REJECTED          TO CHKPT-RECORDS-REJECT.
+           WRITE CHKPT-RECORD.
+           MOVE ZERO                         TO WS-SINCE-CHECKPOINT.
+      ******************************************************************
+      *          CLOSE FILES, DISPLAY SUMMARY COUNTS AND EXIT          *
+      ******************************************************************
+       A9999-END-PARA.
+      *--------------*
+           CLOSE CLMEXTR-FILE
+                 CHKPT-FILE
+                 REJECT-FILE.
+           DISPLAY 'MF28BL1 RECORDS READ     : ' WS-RECORDS-READ.
+           DISPLAY 'MF28BL1 RECORDS LOADED   : ' WS-RECORDS-LOADED.
+           DISPLAY 'MF28BL1 RECORDS REJECTED : ' WS-RECORDS-REJECTED.
+           DISPLAY 'MF28BL1 RECORDS SKIPPED  : ' WS-RECORDS-SKIPPED.
+           STOP RUN.
+      ******************************************************************
+      *                        END OF PROGRAM                          *
+      ******************************************************************
