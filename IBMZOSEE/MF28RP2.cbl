@@ -0,0 +1,237 @@
+      * MF28RP2 - CLAIMS AGING REPORT V1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF28RP2.
+       AUTHOR. APATEL.
+       DATE-WRITTEN. 08/09/2026.
+      *****************************************************************
+      * BUSINESS FUNCTION: THIS PROGRAM IS DESIGNED TO PRODUCE A
+      *                    DAILY CLAIMS AGING WORKLIST:
+      *                    1. READS MFTR28.CLAIMS FOR EVERY CLAIM NOT
+      *                       IN CLOSED/DENIED STATUS VIA A CURSOR
+      *                       ORDERED BY DAYS OPEN, OLDEST FIRST.
+      *                    2. COMPUTES DAYS OPEN AS CURRENT DATE MINUS
+      *                       CLAIMDATE AND KEEPS ONLY CLAIMS OPEN AT
+      *                       LEAST AS LONG AS THE CALLER-SUPPLIED
+      *                       THRESHOLD.
+      *                    3. WRITES A DETAIL LINE PER CLAIM, TAGGED
+      *                       WITH A 30/60/90 AGING BUCKET, PLUS A
+      *                       GRAND TOTAL COUNT.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   INITIAL VERSION.
+      *
+      * PROGRAM TYPE: COBOL-DB2 BATCH.
+      *
+      * PROCESSING TYPE: BATCH - RUN DAILY FROM JCL MF28RP2.
+      *
+      * BMS: NONE
+      *
+      * COPYBOOKS: MF28CP1
+      *
+      * LINKAGE COPYBOOKS: NONE
+      *
+      * TABLES: MFTR28.CLAIMS
+      *
+      * CALLING MODULES: NONE (INVOKED FROM JCL MF28RP2)
+      *
+      * CALLED MODULES: NONE
+      *
+      * PARAMETER: PARM('NNN') - MINIMUM DAYS OPEN TO LIST, E.G. '030',
+      *            '060' OR '090' FOR THE 30/60/90 DAY WORKLISTS.
+      *
+      * PROGRAMMER: ATUL PATEL
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMAGE-FILE  ASSIGN TO CLAIMAGE
+                                  ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIMAGE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CLAIMAGE-RECORD            PIC X(133).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP1
+           END-EXEC.
+       01 WS-SWITCHES.
+           05 WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+               88 EOF-TRUE             VALUE 'Y'.
+               88 EOF-FALSE            VALUE 'N'.
+       01 WS-PARM-AREA.
+           05 WS-PARM-THRESHOLD        PIC 9(03).
+       01 WS-DAYS-OPEN                 PIC S9(9)     COMP.
+       01 WS-GRAND-COUNT               PIC S9(7)     COMP-3 VALUE ZERO.
+       01 WS-REPORT-LINES.
+           05 WS-HEADING-1.
+               10 FILLER               PIC X(40) VALUE SPACES.
+               10 FILLER                PIC X(20) VALUE
+                   'CLAIMS AGING REPORT'.
+               10 FILLER                PIC X(73) VALUE SPACES.
+           05 WS-HEADING-2.
+               10 FILLER                PIC X(20) VALUE
+                   'MINIMUM DAYS OPEN: '.
+               10 WS-H2-THRESHOLD       PIC ZZ9.
+               10 FILLER                PIC X(108) VALUE SPACES.
+           05 WS-HEADING-3.
+               10 FILLER                PIC X(10) VALUE 'CLAIM NO'.
+               10 FILLER                PIC X(12) VALUE 'CLAIM DATE'.
+               10 FILLER                PIC X(20) VALUE 'CAUSE'.
+               10 FILLER                PIC X(10) VALUE 'STATUS'.
+               10 FILLER                PIC X(10) VALUE 'DAYS OPEN'.
+               10 FILLER                PIC X(08) VALUE 'BUCKET'.
+               10 FILLER                PIC X(63) VALUE SPACES.
+           05 WS-DETAIL-LINE.
+               10 WS-D-CLAIMNUMBER      PIC Z(6)9.
+               10 FILLER                PIC X(03) VALUE SPACES.
+               10 WS-D-CLAIMDATE        PIC X(10).
+               10 FILLER                PIC X(02) VALUE SPACES.
+               10 WS-D-CAUSE            PIC X(20).
+               10 WS-D-STATUS           PIC X(10).
+               10 WS-D-DAYS-OPEN        PIC ZZZ9.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 WS-D-BUCKET           PIC X(05).
+               10 FILLER                PIC X(59) VALUE SPACES.
+           05 WS-GRAND-TOTAL-LINE.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 FILLER                PIC X(21) VALUE
+                   'TOTAL CLAIMS LISTED: '.
+               10 WS-GT-COUNT           PIC ZZ,ZZ9.
+               10 FILLER                PIC X(101) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-PARM-AREA.
+           05 LK-PARM-LEN               PIC S9(4) COMP.
+           05 LK-PARM-DATA               PIC X(03).
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      ******************************************************************
+      * MAIN PARA STARTS FROM HERE                                     *
+      ******************************************************************
+       A1000-MAIN-PARA.
+      *---------------*
+           PERFORM A2000-INITIALIZE.
+           PERFORM A3000-OPEN-CURSOR.
+           PERFORM A4000-PROCESS-CLAIMS
+               UNTIL EOF-TRUE.
+           PERFORM A8000-PRINT-GRAND-TOTAL.
+           PERFORM A9000-CLOSE-CURSOR.
+           PERFORM A9999-END-PARA.
+      ******************************************************************
+      *       INITIALIZE PARM, FILES AND PRINT HEADINGS                *
+      ******************************************************************
+       A2000-INITIALIZE.
+      *----------------*
+           MOVE LK-PARM-DATA                  TO WS-PARM-THRESHOLD.
+           OPEN OUTPUT CLAIMAGE-FILE.
+           MOVE WS-HEADING-1                  TO CLAIMAGE-RECORD.
+           WRITE CLAIMAGE-RECORD.
+           MOVE WS-PARM-THRESHOLD              TO WS-H2-THRESHOLD.
+           MOVE WS-HEADING-2                  TO CLAIMAGE-RECORD.
+           WRITE CLAIMAGE-RECORD.
+           MOVE WS-HEADING-3                  TO CLAIMAGE-RECORD.
+           WRITE CLAIMAGE-RECORD.
+      ******************************************************************
+      *                     OPEN THE AGING CURSOR                      *
+      ******************************************************************
+       A3000-OPEN-CURSOR.
+      *-----------------*
+           EXEC SQL
+               DECLARE CLMAGEC1 CURSOR FOR
+                   SELECT CLAIMNUMBER, CLAIMDATE, CAUSE, CLAIM-STATUS,
+                          (DAYS(CURRENT DATE) - DAYS(CLAIMDATE))
+                   FROM MFTR28.CLAIMS
+                   WHERE CLAIM-STATUS NOT IN ('CLOSED', 'DENIED')
+                     AND (DAYS(CURRENT DATE) - DAYS(CLAIMDATE))
+                            >= :WS-PARM-THRESHOLD
+                   ORDER BY 5 DESC
+           END-EXEC.
+           EXEC SQL
+               OPEN CLMAGEC1
+           END-EXEC.
+           PERFORM A5000-FETCH-NEXT.
+      ******************************************************************
+      *                 FETCH THE NEXT AGED CLAIM ROW                  *
+      ******************************************************************
+       A5000-FETCH-NEXT.
+      *----------------*
+           EXEC SQL
+               FETCH CLMAGEC1
+               INTO :CLAIMNUMBER, :CLAIMDATE, :CAUSE, :CLAIM-STATUS,
+                    :WS-DAYS-OPEN
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y'                    TO WS-EOF-FLAG
+               WHEN OTHER
+                   DISPLAY 'MF28RP2 FETCH ERROR SQLCODE: ' SQLCODE
+                   MOVE 'Y'                    TO WS-EOF-FLAG
+           END-EVALUATE.
+      ******************************************************************
+      *          PROCESS ONE AGED CLAIM - BUCKET AND PRINT IT          *
+      ******************************************************************
+       A4000-PROCESS-CLAIMS.
+      *--------------------*
+           PERFORM A6000-BUCKET-CLAIM.
+           PERFORM A7000-PRINT-DETAIL.
+           ADD 1                               TO WS-GRAND-COUNT.
+           PERFORM A5000-FETCH-NEXT.
+      ******************************************************************
+      *          CLASSIFY THE CLAIM INTO A 30/60/90 DAY BUCKET         *
+      ******************************************************************
+       A6000-BUCKET-CLAIM.
+      *-------------------*
+           EVALUATE TRUE
+               WHEN WS-DAYS-OPEN >= 90
+                   MOVE '90+'                  TO WS-D-BUCKET
+               WHEN WS-DAYS-OPEN >= 60
+                   MOVE '60-89'                TO WS-D-BUCKET
+               WHEN WS-DAYS-OPEN >= 30
+                   MOVE '30-59'                TO WS-D-BUCKET
+               WHEN OTHER
+                   MOVE '<30'                  TO WS-D-BUCKET
+           END-EVALUATE.
+      ******************************************************************
+      *                    WRITE ONE DETAIL LINE                       *
+      ******************************************************************
+       A7000-PRINT-DETAIL.
+      *-------------------*
+           MOVE CLAIMNUMBER                   TO WS-D-CLAIMNUMBER.
+           MOVE CLAIMDATE                      TO WS-D-CLAIMDATE.
+           MOVE CAUSE                          TO WS-D-CAUSE.
+           MOVE CLAIM-STATUS                   TO WS-D-STATUS.
+           MOVE WS-DAYS-OPEN                   TO WS-D-DAYS-OPEN.
+           MOVE WS-DETAIL-LINE                 TO CLAIMAGE-RECORD.
+           WRITE CLAIMAGE-RECORD.
+      ******************************************************************
+      *                   WRITE THE GRAND TOTAL LINE                   *
+      ******************************************************************
+       A8000-PRINT-GRAND-TOTAL.
+      *------------------------*
+           MOVE WS-GRAND-COUNT                 TO WS-GT-COUNT.
+           MOVE WS-GRAND-TOTAL-LINE            TO CLAIMAGE-RECORD.
+           WRITE CLAIMAGE-RECORD.
+      ******************************************************************
+      *                     CLOSE THE AGING CURSOR                     *
+      ******************************************************************
+       A9000-CLOSE-CURSOR.
+      *-------------------*
+           EXEC SQL
+               CLOSE CLMAGEC1
+           END-EXEC.
+           CLOSE CLAIMAGE-FILE.
+      ******************************************************************
+      *                      END THE PROGRAM                           *
+      ******************************************************************
+       A9999-END-PARA.
+      *--------------*
+           STOP RUN.
+      ******************************************************************
+      *                        END OF PROGRAM                          *
+      ******************************************************************
