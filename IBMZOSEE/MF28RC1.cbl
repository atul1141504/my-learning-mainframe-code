@@ -0,0 +1,293 @@
+      * MF28RC1 - MONTH-END FINANCE RECONCILIATION REPORT V1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF28RC1.
+       AUTHOR. APATEL.
+       DATE-WRITTEN. 08/09/2026.
+      *****************************************************************
+      * BUSINESS FUNCTION: THIS PROGRAM IS DESIGNED TO RECONCILE
+      *                    MFTR28.CLAIMS PAID AMOUNTS AGAINST THE
+      *                    FINANCE PAID-CLAIMS LEDGER EXTRACT:
+      *                    1. TOTALS PAID FROM MFTR28.CLAIMS FOR A
+      *                       CALLER-SUPPLIED CLAIM DATE RANGE.
+      *                    2. READS THE FINANCE EXTRACT OF POSTED
+      *                       DISBURSEMENTS, ONE CLAIMNUMBER PER
+      *                       RECORD, AND LOOKS EACH ONE UP AGAINST
+      *                       MFTR28.CLAIMS.
+      *                    3. WRITES A VARIANCE LINE FOR ANY EXTRACT
+      *                       RECORD WHERE OUR PAID DOES NOT MATCH
+      *                       WHAT FINANCE POSTED, OR WHERE FINANCE
+      *                       POSTED A DISBURSEMENT FOR A CLAIM WE
+      *                       HAVE NO RECORD OF.
+      *                    4. WRITES A SUMMARY LINE COMPARING OUR
+      *                       PERIOD PAID TOTAL TO THE FINANCE TOTAL.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   INITIAL VERSION.
+      *
+      * PROGRAM TYPE: COBOL-DB2 BATCH.
+      *
+      * PROCESSING TYPE: BATCH - RUN ON DEMAND AT MONTH END.
+      *
+      * BMS: NONE
+      *
+      * COPYBOOKS: MF28CP1
+      *
+      * LINKAGE COPYBOOKS: NONE
+      *
+      * TABLES: MFTR28.CLAIMS
+      *
+      * CALLING MODULES: NONE (INVOKED FROM JCL MF28RC1)
+      *
+      * CALLED MODULES: NONE
+      *
+      * PARAMETER: PARM('STARTDATE,ENDDATE') - EACH DATE IS CCYYMMDD,
+      *            THE SAME PERIOD THE FINANCE EXTRACT COVERS.
+      *
+      * PROGRAMMER: ATUL PATEL
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINEXTR-FILE  ASSIGN TO FINEXTR
+                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT VARRPT-FILE   ASSIGN TO VARRPT
+                                 ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FINEXTR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  FINEXTR-RECORD.
+           05 FIN-CLAIMNUMBER       PIC X(07).
+           05 FIN-POSTED-AMOUNT     PIC X(10).
+       FD  VARRPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  VARRPT-RECORD             PIC X(133).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP1
+           END-EXEC.
+       01 WS-SWITCHES.
+           05 WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+               88 EOF-TRUE             VALUE 'Y'.
+               88 EOF-FALSE            VALUE 'N'.
+       01 WS-PARM-AREA.
+           05 WS-PARM-START-DATE       PIC X(08).
+           05 WS-PARM-FILLER           PIC X(01).
+           05 WS-PARM-END-DATE         PIC X(08).
+       01 WS-CURSOR-DATES.
+           05 WS-START-DATE            PIC X(10).
+           05 WS-END-DATE               PIC X(10).
+       01 WS-PERIOD-TOTAL-PAID      PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-FINANCE-CLAIM-NUM      PIC S9(7)     COMP-3.
+       01 WS-FINANCE-PAID           PIC S9(7)V99  COMP-3.
+       01 WS-OUR-PAID                PIC S9(7)V99  COMP-3.
+       01 WS-PERIOD-VARIANCE        PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-COUNTERS.
+           05 WS-EXTRACT-COUNT        PIC S9(7) COMP-3 VALUE ZERO.
+           05 WS-VARIANCE-COUNT       PIC S9(7) COMP-3 VALUE ZERO.
+       01 WS-FINANCE-TOTAL-PAID     PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-REPORT-LINES.
+           05 WS-HEADING-1.
+               10 FILLER               PIC X(40) VALUE SPACES.
+               10 FILLER               PIC X(35) VALUE
+                   'FINANCE RECONCILIATION VARIANCE RPT'.
+               10 FILLER                PIC X(58) VALUE SPACES.
+           05 WS-HEADING-2.
+               10 FILLER                PIC X(10) VALUE 'CLAIM NO'.
+               10 FILLER                PIC X(15) VALUE 'OUR PAID'.
+               10 FILLER              PIC X(15) VALUE 'FINANCE POSTED'.
+               10 FILLER                PIC X(20) VALUE 'REASON'.
+               10 FILLER                PIC X(73) VALUE SPACES.
+           05 WS-DETAIL-LINE.
+               10 WS-D-CLAIMNUMBER      PIC Z(6)9.
+               10 FILLER                PIC X(03) VALUE SPACES.
+               10 WS-D-OUR-PAID         PIC Z(6)9.99.
+               10 FILLER                PIC X(03) VALUE SPACES.
+               10 WS-D-FIN-PAID         PIC Z(6)9.99.
+               10 FILLER                PIC X(03) VALUE SPACES.
+               10 WS-D-REASON           PIC X(30).
+               10 FILLER                PIC X(67) VALUE SPACES.
+           05 WS-SUMMARY-LINE-1.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 FILLER                PIC X(25) VALUE
+                   'EXTRACT RECORDS READ   :'.
+               10 WS-S1-COUNT           PIC ZZ,ZZ9.
+               10 FILLER                PIC X(97) VALUE SPACES.
+           05 WS-SUMMARY-LINE-2.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 FILLER                PIC X(25) VALUE
+                   'VARIANCES FOUND         :'.
+               10 WS-S2-COUNT           PIC ZZ,ZZ9.
+               10 FILLER                PIC X(97) VALUE SPACES.
+           05 WS-SUMMARY-LINE-3.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 FILLER                PIC X(25) VALUE
+                   'OUR PERIOD PAID TOTAL   :'.
+               10 WS-S3-AMOUNT          PIC Z(7)9.99.
+               10 FILLER                PIC X(93) VALUE SPACES.
+           05 WS-SUMMARY-LINE-4.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 FILLER                PIC X(25) VALUE
+                   'FINANCE POSTED TOTAL    :'.
+               10 WS-S4-AMOUNT          PIC Z(7)9.99.
+               10 FILLER                PIC X(93) VALUE SPACES.
+           05 WS-SUMMARY-LINE-5.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 FILLER                PIC X(25) VALUE
+                   'OVERALL VARIANCE        :'.
+               10 WS-S5-AMOUNT          PIC Z(7)9.99.
+               10 FILLER                PIC X(93) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-PARM-AREA.
+           05 LK-PARM-LEN               PIC S9(4) COMP.
+           05 LK-PARM-DATA               PIC X(17).
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      ******************************************************************
+      * MAIN PARA STARTS FROM HERE                                     *
+      ******************************************************************
+       A1000-MAIN-PARA.
+      *---------------*
+           PERFORM A2000-INITIALIZE.
+           PERFORM A3000-GET-PERIOD-TOTAL.
+           PERFORM A4000-READ-NEXT-EXTRACT.
+           PERFORM A5000-MATCH-CLAIM
+               UNTIL EOF-TRUE.
+           PERFORM A8000-PRINT-SUMMARY.
+           PERFORM A9999-END-PARA.
+      ******************************************************************
+      *       INITIALIZE PARM, DATES, FILES AND PRINT HEADINGS         *
+      ******************************************************************
+       A2000-INITIALIZE.
+      *----------------*
+           MOVE LK-PARM-DATA(1:8)             TO WS-PARM-START-DATE.
+           MOVE LK-PARM-DATA(10:8)             TO WS-PARM-END-DATE.
+           STRING WS-PARM-START-DATE(1:4) '-'
+                  WS-PARM-START-DATE(5:2) '-'
+                  WS-PARM-START-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-START-DATE.
+           STRING WS-PARM-END-DATE(1:4) '-'
+                  WS-PARM-END-DATE(5:2) '-'
+                  WS-PARM-END-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-END-DATE.
+           OPEN INPUT  FINEXTR-FILE.
+           OPEN OUTPUT VARRPT-FILE.
+           MOVE WS-HEADING-1                  TO VARRPT-RECORD.
+           WRITE VARRPT-RECORD.
+           MOVE WS-HEADING-2                  TO VARRPT-RECORD.
+           WRITE VARRPT-RECORD.
+      ******************************************************************
+      *     TOTAL PAID FROM MFTR28.CLAIMS FOR THE RECONCILED PERIOD    *
+      ******************************************************************
+       A3000-GET-PERIOD-TOTAL.
+      *----------------------*
+           EXEC SQL
+               SELECT SUM(PAID)
+                 INTO :WS-PERIOD-TOTAL-PAID
+                 FROM MFTR28.CLAIMS
+                WHERE CLAIMDATE BETWEEN :WS-START-DATE
+                                     AND :WS-END-DATE
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE ZERO                  TO WS-PERIOD-TOTAL-PAID
+               WHEN OTHER
+                   DISPLAY 'MF28RC1 PERIOD TOTAL SQLCODE: ' SQLCODE
+                   MOVE ZERO                  TO WS-PERIOD-TOTAL-PAID
+           END-EVALUATE.
+      ******************************************************************
+      *                 READ THE NEXT FINANCE EXTRACT RECORD           *
+      ******************************************************************
+       A4000-READ-NEXT-EXTRACT.
+      *-----------------------*
+           READ FINEXTR-FILE
+               AT END
+                   MOVE 'Y'               TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1                  TO WS-EXTRACT-COUNT
+           END-READ.
+      ******************************************************************
+      *     LOOK UP ONE FINANCE EXTRACT RECORD AGAINST MFTR28.CLAIMS   *
+      *     AND WRITE A VARIANCE LINE IF OUR PAID DOESN'T MATCH        *
+      ******************************************************************
+       A5000-MATCH-CLAIM.
+      *------------------*
+           MOVE FIN-CLAIMNUMBER           TO WS-FINANCE-CLAIM-NUM.
+           MOVE FIN-POSTED-AMOUNT          TO WS-FINANCE-PAID.
+           ADD WS-FINANCE-PAID             TO WS-FINANCE-TOTAL-PAID.
+           EXEC SQL
+               SELECT PAID
+                 INTO :WS-OUR-PAID
+                 FROM MFTR28.CLAIMS
+                WHERE CLAIMNUMBER = :WS-FINANCE-CLAIM-NUM
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF WS-OUR-PAID NOT = WS-FINANCE-PAID
+                       PERFORM A6000-PRINT-VARIANCE
+                   END-IF
+               WHEN 100
+                   MOVE ZERO                TO WS-OUR-PAID
+                   PERFORM A6000-PRINT-VARIANCE
+               WHEN OTHER
+                   DISPLAY 'MF28RC1 MATCH SQLCODE: ' SQLCODE
+                   MOVE ZERO                TO WS-OUR-PAID
+                   PERFORM A6000-PRINT-VARIANCE
+           END-EVALUATE.
+           PERFORM A4000-READ-NEXT-EXTRACT.
+      ******************************************************************
+      *                   WRITE ONE VARIANCE DETAIL LINE               *
+      ******************************************************************
+       A6000-PRINT-VARIANCE.
+      *---------------------*
+           MOVE WS-FINANCE-CLAIM-NUM          TO WS-D-CLAIMNUMBER.
+           MOVE WS-OUR-PAID                    TO WS-D-OUR-PAID.
+           MOVE WS-FINANCE-PAID                TO WS-D-FIN-PAID.
+           IF SQLCODE = 100
+               MOVE 'CLAIM NOT FOUND ON FILE'   TO WS-D-REASON
+           ELSE
+               MOVE 'PAID AMOUNT MISMATCH'      TO WS-D-REASON
+           END-IF.
+           MOVE WS-DETAIL-LINE                 TO VARRPT-RECORD.
+           WRITE VARRPT-RECORD.
+           ADD 1                                TO WS-VARIANCE-COUNT.
+      ******************************************************************
+      *                    WRITE THE SUMMARY LINES                     *
+      ******************************************************************
+       A8000-PRINT-SUMMARY.
+      *--------------------*
+           COMPUTE WS-PERIOD-VARIANCE =
+               WS-PERIOD-TOTAL-PAID - WS-FINANCE-TOTAL-PAID.
+           MOVE WS-EXTRACT-COUNT                TO WS-S1-COUNT.
+           MOVE WS-SUMMARY-LINE-1                TO VARRPT-RECORD.
+           WRITE VARRPT-RECORD.
+           MOVE WS-VARIANCE-COUNT                TO WS-S2-COUNT.
+           MOVE WS-SUMMARY-LINE-2                TO VARRPT-RECORD.
+           WRITE VARRPT-RECORD.
+           MOVE WS-PERIOD-TOTAL-PAID             TO WS-S3-AMOUNT.
+           MOVE WS-SUMMARY-LINE-3                TO VARRPT-RECORD.
+           WRITE VARRPT-RECORD.
+           MOVE WS-FINANCE-TOTAL-PAID            TO WS-S4-AMOUNT.
+           MOVE WS-SUMMARY-LINE-4                TO VARRPT-RECORD.
+           WRITE VARRPT-RECORD.
+           MOVE WS-PERIOD-VARIANCE                TO WS-S5-AMOUNT.
+           MOVE WS-SUMMARY-LINE-5                 TO VARRPT-RECORD.
+           WRITE VARRPT-RECORD.
+      ******************************************************************
+      *                 CLOSE FILES AND END THE PROGRAM                *
+      ******************************************************************
+       A9999-END-PARA.
+      *--------------*
+           CLOSE FINEXTR-FILE
+                 VARRPT-FILE.
+           STOP RUN.
+      ******************************************************************
+      *                        END OF PROGRAM                          *
+      ******************************************************************
