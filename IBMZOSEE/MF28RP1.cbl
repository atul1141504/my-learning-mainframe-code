@@ -0,0 +1,283 @@
+      * MF28RP1 - NIGHTLY CLAIMS SUMMARY REPORT V1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF28RP1.
+       AUTHOR. APATEL.
+       DATE-WRITTEN. 08/09/2026.
+      *****************************************************************
+      * BUSINESS FUNCTION: THIS PROGRAM IS DESIGNED TO PRODUCE THE
+      *                    NIGHTLY CLAIMS SUMMARY REPORT:
+      *                    1. READS MFTR28.CLAIMS FOR A CALLER-SUPPLIED
+      *                       CLAIM DATE RANGE VIA A CURSOR ORDERED BY
+      *                       CAUSE.
+      *                    2. ACCUMULATES CLAIM COUNT, TOTAL PAID AND
+      *                       TOTAL VALUE FOR EACH CAUSE (CONTROL BREAK
+      *                       ON CAUSE).
+      *                    3. WRITES A DETAIL LINE PER CLAIM, A TOTAL
+      *                       LINE PER CAUSE AND A GRAND TOTAL LINE.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   INITIAL VERSION.
+      *
+      * PROGRAM TYPE: COBOL-DB2 BATCH.
+      *
+      * PROCESSING TYPE: BATCH - RUN NIGHTLY FROM JCL MF28RP1.
+      *
+      * BMS: NONE
+      *
+      * COPYBOOKS: MF28CP1
+      *
+      * LINKAGE COPYBOOKS: NONE
+      *
+      * TABLES: MFTR28.CLAIMS
+      *
+      * CALLING MODULES: NONE (INVOKED FROM JCL MF28RP1)
+      *
+      * CALLED MODULES: NONE
+      *
+      * PARAMETER: PARM('STARTDATE,ENDDATE') - EACH DATE IS CCYYMMDD.
+      *
+      * PROGRAMMER: ATUL PATEL
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMRPT-FILE  ASSIGN TO CLAIMRPT
+                                  ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLAIMRPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CLAIMRPT-RECORD            PIC X(133).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP1
+           END-EXEC.
+       01 WS-SWITCHES.
+           05 WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+               88 EOF-TRUE             VALUE 'Y'.
+               88 EOF-FALSE            VALUE 'N'.
+           05 WS-FIRST-CAUSE-FLAG      PIC X(01) VALUE 'Y'.
+               88 FIRST-CAUSE-TRUE     VALUE 'Y'.
+               88 FIRST-CAUSE-FALSE    VALUE 'N'.
+       01 WS-PARM-AREA.
+           05 WS-PARM-START-DATE       PIC X(08).
+           05 WS-PARM-FILLER           PIC X(01).
+           05 WS-PARM-END-DATE         PIC X(08).
+       01 WS-CURSOR-DATES.
+           05 WS-START-DATE            PIC X(10).
+           05 WS-END-DATE               PIC X(10).
+       01 WS-CAUSE-TOTALS.
+           05 WS-PRIOR-CAUSE           PIC X(20) VALUE SPACES.
+           05 WS-CAUSE-COUNT           PIC S9(7) COMP-3 VALUE ZERO.
+           05 WS-CAUSE-PAID            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-CAUSE-VALUE           PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-GRAND-TOTALS.
+           05 WS-GRAND-COUNT           PIC S9(7) COMP-3 VALUE ZERO.
+           05 WS-GRAND-PAID            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-GRAND-VALUE           PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-REPORT-LINES.
+           05 WS-HEADING-1.
+               10 FILLER               PIC X(40) VALUE SPACES.
+               10 FILLER               PIC X(30) VALUE
+                   'NIGHTLY CLAIMS SUMMARY REPORT'.
+               10 FILLER               PIC X(63) VALUE SPACES.
+           05 WS-HEADING-2.
+               10 FILLER                PIC X(10) VALUE 'CLAIM NO'.
+               10 FILLER                PIC X(12) VALUE 'CLAIM DATE'.
+               10 FILLER                PIC X(20) VALUE 'CAUSE'.
+               10 FILLER                PIC X(14) VALUE 'PAID'.
+               10 FILLER                PIC X(14) VALUE 'VALUE'.
+               10 FILLER                PIC X(63) VALUE SPACES.
+           05 WS-DETAIL-LINE.
+               10 WS-D-CLAIMNUMBER      PIC Z(6)9.
+               10 FILLER                PIC X(03) VALUE SPACES.
+               10 WS-D-CLAIMDATE        PIC X(10).
+               10 FILLER                PIC X(02) VALUE SPACES.
+               10 WS-D-CAUSE            PIC X(20).
+               10 WS-D-PAID             PIC Z(7)9.99.
+               10 FILLER                PIC X(03) VALUE SPACES.
+               10 WS-D-VALUE            PIC Z(7)9.99.
+               10 FILLER                PIC X(41) VALUE SPACES.
+           05 WS-CAUSE-TOTAL-LINE.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 FILLER                PIC X(12) VALUE 'TOTAL FOR'.
+               10 WS-CT-CAUSE           PIC X(20).
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 WS-CT-COUNT           PIC ZZ,ZZ9.
+               10 FILLER                PIC X(03) VALUE 'CLM'.
+               10 WS-CT-PAID            PIC Z(7)9.99.
+               10 FILLER                PIC X(03) VALUE SPACES.
+               10 WS-CT-VALUE           PIC Z(7)9.99.
+               10 FILLER                PIC X(33) VALUE SPACES.
+           05 WS-GRAND-TOTAL-LINE.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 FILLER                PIC X(12) VALUE 'GRAND TOTAL'.
+               10 FILLER                PIC X(20) VALUE SPACES.
+               10 FILLER                PIC X(04) VALUE SPACES.
+               10 WS-GT-COUNT           PIC ZZ,ZZ9.
+               10 FILLER                PIC X(03) VALUE 'CLM'.
+               10 WS-GT-PAID            PIC Z(7)9.99.
+               10 FILLER                PIC X(03) VALUE SPACES.
+               10 WS-GT-VALUE           PIC Z(7)9.99.
+               10 FILLER                PIC X(33) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-PARM-AREA.
+           05 LK-PARM-LEN               PIC S9(4) COMP.
+           05 LK-PARM-DATA               PIC X(17).
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+      ******************************************************************
+      * MAIN PARA STARTS FROM HERE                                     *
+      ******************************************************************
+       A1000-MAIN-PARA.
+      *---------------*
+           PERFORM A2000-INITIALIZE.
+           PERFORM A3000-OPEN-CURSOR.
+           PERFORM A4000-PROCESS-CLAIMS
+               UNTIL EOF-TRUE.
+           PERFORM A7500-FINAL-CAUSE-TOTAL.
+           PERFORM A8000-PRINT-GRAND-TOTAL.
+           PERFORM A9000-CLOSE-CURSOR.
+           PERFORM A9999-END-PARA.
+      ******************************************************************
+      *       INITIALIZE PARM, DATES, FILES AND PRINT HEADINGS         *
+      ******************************************************************
+       A2000-INITIALIZE.
+      *----------------*
+           MOVE LK-PARM-DATA(1:8)             TO WS-PARM-START-DATE.
+           MOVE LK-PARM-DATA(10:8)             TO WS-PARM-END-DATE.
+           STRING WS-PARM-START-DATE(1:4) '-'
+                  WS-PARM-START-DATE(5:2) '-'
+                  WS-PARM-START-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-START-DATE.
+           STRING WS-PARM-END-DATE(1:4) '-'
+                  WS-PARM-END-DATE(5:2) '-'
+                  WS-PARM-END-DATE(7:2)
+                  DELIMITED BY SIZE INTO WS-END-DATE.
+           OPEN OUTPUT CLAIMRPT-FILE.
+           MOVE WS-HEADING-1                  TO CLAIMRPT-RECORD.
+           WRITE CLAIMRPT-RECORD.
+           MOVE WS-HEADING-2                  TO CLAIMRPT-RECORD.
+           WRITE CLAIMRPT-RECORD.
+      ******************************************************************
+      *                     OPEN THE CLAIMS CURSOR                     *
+      ******************************************************************
+       A3000-OPEN-CURSOR.
+      *-----------------*
+           EXEC SQL
+               DECLARE CLMRPTC1 CURSOR FOR
+                   SELECT CLAIMNUMBER, CLAIMDATE, PAID, CVALUE, CAUSE
+                   FROM MFTR28.CLAIMS
+                   WHERE CLAIMDATE BETWEEN :WS-START-DATE
+                                       AND :WS-END-DATE
+                   ORDER BY CAUSE, CLAIMNUMBER
+           END-EXEC.
+           EXEC SQL
+               OPEN CLMRPTC1
+           END-EXEC.
+           PERFORM A5000-FETCH-NEXT.
+      ******************************************************************
+      *                 FETCH THE NEXT CLAIM ROW                       *
+      ******************************************************************
+       A5000-FETCH-NEXT.
+      *----------------*
+           EXEC SQL
+               FETCH CLMRPTC1
+               INTO :CLAIMNUMBER, :CLAIMDATE, :PAID, :CVALUE, :CAUSE
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y'                    TO WS-EOF-FLAG
+               WHEN OTHER
+                   DISPLAY 'MF28RP1 FETCH ERROR SQLCODE: ' SQLCODE
+                   MOVE 'Y'                    TO WS-EOF-FLAG
+           END-EVALUATE.
+      ******************************************************************
+      *       PROCESS ONE CLAIM ROW - CONTROL BREAK ON CAUSE           *
+      ******************************************************************
+       A4000-PROCESS-CLAIMS.
+      *--------------------*
+           IF FIRST-CAUSE-TRUE
+               MOVE CAUSE                     TO WS-PRIOR-CAUSE
+               MOVE 'N'                        TO WS-FIRST-CAUSE-FLAG
+           END-IF.
+           IF CAUSE NOT = WS-PRIOR-CAUSE
+               PERFORM A6000-PRINT-CAUSE-TOTAL
+               MOVE CAUSE                     TO WS-PRIOR-CAUSE
+           END-IF.
+           PERFORM A7000-PRINT-DETAIL.
+           ADD 1                               TO WS-CAUSE-COUNT
+                                                   WS-GRAND-COUNT.
+           ADD PAID                            TO WS-CAUSE-PAID
+                                                   WS-GRAND-PAID.
+           ADD CVALUE                          TO WS-CAUSE-VALUE
+                                                   WS-GRAND-VALUE.
+           PERFORM A5000-FETCH-NEXT.
+      ******************************************************************
+      *                    WRITE ONE DETAIL LINE                       *
+      ******************************************************************
+       A7000-PRINT-DETAIL.
+      *-------------------*
+           MOVE CLAIMNUMBER                   TO WS-D-CLAIMNUMBER.
+           MOVE CLAIMDATE                      TO WS-D-CLAIMDATE.
+           MOVE CAUSE                          TO WS-D-CAUSE.
+           MOVE PAID                           TO WS-D-PAID.
+           MOVE CVALUE                         TO WS-D-VALUE.
+           MOVE WS-DETAIL-LINE                 TO CLAIMRPT-RECORD.
+           WRITE CLAIMRPT-RECORD.
+      ******************************************************************
+      *         WRITE TOTAL LINE FOR THE CAUSE JUST COMPLETED          *
+      ******************************************************************
+       A6000-PRINT-CAUSE-TOTAL.
+      *-----------------------*
+           IF WS-CAUSE-COUNT > ZERO
+               MOVE WS-PRIOR-CAUSE             TO WS-CT-CAUSE
+               MOVE WS-CAUSE-COUNT             TO WS-CT-COUNT
+               MOVE WS-CAUSE-PAID              TO WS-CT-PAID
+               MOVE WS-CAUSE-VALUE             TO WS-CT-VALUE
+               MOVE WS-CAUSE-TOTAL-LINE        TO CLAIMRPT-RECORD
+               WRITE CLAIMRPT-RECORD
+           END-IF.
+           MOVE ZERO                           TO WS-CAUSE-COUNT
+                                                   WS-CAUSE-PAID
+                                                   WS-CAUSE-VALUE.
+      ******************************************************************
+      *        WRITE THE LAST CAUSE TOTAL LINE AFTER END OF CURSOR     *
+      ******************************************************************
+       A7500-FINAL-CAUSE-TOTAL.
+      *------------------------*
+           PERFORM A6000-PRINT-CAUSE-TOTAL.
+      ******************************************************************
+      *                   WRITE THE GRAND TOTAL LINE                   *
+      ******************************************************************
+       A8000-PRINT-GRAND-TOTAL.
+      *------------------------*
+           MOVE WS-GRAND-COUNT                 TO WS-GT-COUNT.
+           MOVE WS-GRAND-PAID                  TO WS-GT-PAID.
+           MOVE WS-GRAND-VALUE                 TO WS-GT-VALUE.
+           MOVE WS-GRAND-TOTAL-LINE            TO CLAIMRPT-RECORD.
+           WRITE CLAIMRPT-RECORD.
+      ******************************************************************
+      *                     CLOSE THE CLAIMS CURSOR                    *
+      ******************************************************************
+       A9000-CLOSE-CURSOR.
+      *-------------------*
+           EXEC SQL
+               CLOSE CLMRPTC1
+           END-EXEC.
+           CLOSE CLAIMRPT-FILE.
+      ******************************************************************
+      *                      END THE PROGRAM                           *
+      ******************************************************************
+       A9999-END-PARA.
+      *--------------*
+           STOP RUN.
+      ******************************************************************
+      *                        END OF PROGRAM                          *
+      ******************************************************************
