@@ -0,0 +1,369 @@
+      * MF28CB4 - SCROLLABLE CLAIMS BROWSE MODULE V1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF28CB4.
+       AUTHOR. APATEL.
+       DATE-WRITTEN. 08/09/2026.
+      *****************************************************************
+      * BUSINESS FUNCTION: THIS PROGRAM IS DESIGNED TO LET AN ADJUSTER
+      *                    BROWSE MFTR28.CLAIMS BY DATE RANGE AND AN
+      *                    OPTIONAL CAUSE FILTER, WITHOUT KNOWING A
+      *                    CLAIM NUMBER UP FRONT:
+      *                    1. PROMPTS FOR A CLAIM DATE RANGE AND AN
+      *                       OPTIONAL CAUSE ON MAP2.
+      *                    2. OPENS A SCROLLABLE DB2 CURSOR ORDERED BY
+      *                       CLAIMDATE AND DISPLAYS A PAGE OF 5 CLAIMS.
+      *                    3. PF8 PAGES FORWARD, PF7 PAGES BACKWARD,
+      *                       PF3 ENDS THE BROWSE.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   INITIAL VERSION.
+      * 08/09/2026 APATEL   MSG2O IS NOW CLEARED AT THE TOP OF EVERY
+      *                     PF-KEY TURN SO A STALE MESSAGE FROM AN
+      *                     EARLIER SCREEN CANNOT SIT NEXT TO FRESH
+      *                     CLAIM DATA. PAGING BACKWARD NO LONGER
+      *                     BLANKS THE DISPLAYED ROWS UNTIL THE FETCH
+      *                     ACTUALLY SUCCEEDS, SO "ALREADY AT START OF
+      *                     CLAIM LIST" LEAVES THE CURRENT PAGE ON
+      *                     SCREEN INSTEAD OF FIVE BLANK ROWS. A SQL
+      *                     ERROR ON FETCH (E.G. A BAD DATE OR CAUSE
+      *                     KEYED ON MAP2) NOW GETS ITS OWN MESSAGE
+      *                     INSTEAD OF BEING REPORTED AS END OF LIST.
+      * 08/09/2026 APATEL   REWORKED AS A PROPER PSEUDO-CONVERSATIONAL
+      *                     CICS TRANSACTION - THE TASK NO LONGER SITS
+      *                     THROUGH EVERY PF-KEY WAIT WITH THE DB2
+      *                     CURSOR AND TERMINAL HELD. EACH SCREEN NOW
+      *                     ENDS IN RETURN TRANSID('MF2B') WITH A
+      *                     COMMAREA CARRYING THE DATE/CAUSE FILTERS,
+      *                     BROWSE STATE AND PAGE POSITION FORWARD TO
+      *                     THE NEXT TASK. CLMBRC1 IS NOW DECLARED
+      *                     WITH HOLD SO IT STAYS OPEN AND POSITIONED
+      *                     ACROSS THE SYNCPOINT TAKEN AT RETURN, AND
+      *                     IS EXPLICITLY CLOSED WHEN PF3 ENDS THE
+      *                     BROWSE.
+      *
+      * PROGRAM TYPE: COBOL-CICS-DB2.
+      *
+      * PROCESSING TYPE: CICS TRANSACTION VIA BMS SCREEN
+      *
+      * BMS: MF28BMS (MAP2)
+      *
+      * COPYBOOKS: MF28BMS
+      *
+      * LINKAGE COPYBOOKS: NONE
+      *
+      * TABLES: MFTR28.CLAIMS
+      *
+      * CALLING MODULES: NONE (OR CICS SCREEN, TRANSID MF2B)
+      *
+      * CALLED MODULES: NONE
+      *
+      * PROGRAMMER: ATUL PATEL
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY MF28BMS.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       01 WS-AID-VALUES.
+           05 WS-AID-PF3                PIC X(01) VALUE '3'.
+           05 WS-AID-PF7                PIC X(01) VALUE '7'.
+           05 WS-AID-PF8                PIC X(01) VALUE '8'.
+       01 WS-SWITCHES.
+           05 WS-EOF-FLAG               PIC X(01) VALUE 'N'.
+               88 EOF-TRUE               VALUE 'Y'.
+               88 EOF-FALSE              VALUE 'N'.
+           05 WS-EXIT-FLAG               PIC X(01) VALUE 'N'.
+               88 EXIT-TRUE               VALUE 'Y'.
+               88 EXIT-FALSE              VALUE 'N'.
+           05 WS-FETCH-ERROR-FLAG        PIC X(01) VALUE 'N'.
+               88 FETCH-ERROR-TRUE       VALUE 'Y'.
+               88 FETCH-ERROR-FALSE      VALUE 'N'.
+       01 WS-BROWSE-STATE                PIC X(01) VALUE 'F'.
+           88 BROWSE-AWAIT-FILTERS       VALUE 'F'.
+           88 BROWSE-ACTIVE              VALUE 'B'.
+       01 WS-PAGE-SIZE                  PIC S9(3) COMP VALUE 5.
+       01 WS-ROW-INDEX                  PIC S9(3) COMP VALUE ZERO.
+       01 WS-ROWS-ON-PAGE                PIC S9(3) COMP VALUE ZERO.
+       01 WS-FETCH-OFFSET                PIC S9(5) COMP.
+       01 WS-FILTER-START                PIC X(10).
+       01 WS-FILTER-END                  PIC X(10).
+       01 WS-FILTER-CAUSE                PIC X(20).
+       01 WS-ROW-CLAIMNUMBER             PIC S9(7) COMP-3.
+       01 WS-ROW-CLAIMDATE               PIC X(10).
+       01 WS-ROW-PAID                    PIC S9(7)V99 COMP-3.
+       01 WS-ROW-VALUE                   PIC S9(7)V99 COMP-3.
+       01 WS-ROW-CAUSE                   PIC X(20).
+       01 WS-ROW-TEXT.
+           05 WS-RT-CLAIMNUMBER          PIC Z(6)9.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-RT-CLAIMDATE            PIC X(10).
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-RT-CAUSE                PIC X(20).
+           05 WS-RT-PAID                 PIC Z(6)9.99.
+           05 FILLER                     PIC X(02) VALUE SPACES.
+           05 WS-RT-VALUE                PIC Z(6)9.99.
+      *-- OUTGOING COMMAREA BUILT FRESH AT THE END OF EVERY TASK AND
+      *-- HANDED BACK ON RETURN TRANSID - CARRIES BROWSE STATE, THE
+      *-- DATE/CAUSE FILTERS AND THE CURRENT PAGE SIZE FORWARD TO THE
+      *-- NEXT TASK SO THE BROWSE CAN PICK UP WHERE IT LEFT OFF
+       01 WS-COMMAREA-OUT.
+           05 WS-OUT-BROWSE-STATE        PIC X(01).
+           05 WS-OUT-FILTER-START        PIC X(10).
+           05 WS-OUT-FILTER-END          PIC X(10).
+           05 WS-OUT-FILTER-CAUSE        PIC X(20).
+           05 WS-OUT-ROWS-ON-PAGE        PIC S9(3) COMP.
+       LINKAGE SECTION.
+      *-- INCOMING COMMAREA FROM THE PRIOR TASK - EMPTY (EIBCALEN = 0)
+      *-- ON THE VERY FIRST ENTRY TO THE TRANSACTION
+       01 DFHCOMMAREA.
+           05 LK-BROWSE-STATE            PIC X(01).
+           05 LK-FILTER-START            PIC X(10).
+           05 LK-FILTER-END              PIC X(10).
+           05 LK-FILTER-CAUSE            PIC X(20).
+           05 LK-ROWS-ON-PAGE            PIC S9(3) COMP.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PARA STARTS FROM HERE                                     *
+      ******************************************************************
+       A1000-MAIN-PARA.
+      *---------------*
+           EVALUATE TRUE
+               WHEN EIBCALEN = 0
+                   PERFORM A1100-FIRST-ENTRY
+               WHEN LK-BROWSE-STATE = 'F'
+                   PERFORM A1200-RECEIVE-FILTERS-AND-OPEN
+               WHEN OTHER
+                   MOVE LK-FILTER-START     TO WS-FILTER-START
+                   MOVE LK-FILTER-END       TO WS-FILTER-END
+                   MOVE LK-FILTER-CAUSE     TO WS-FILTER-CAUSE
+                   MOVE LK-ROWS-ON-PAGE     TO WS-ROWS-ON-PAGE
+                   PERFORM A6000-RECEIVE-AND-PAGE
+           END-EVALUATE
+           PERFORM A9999-END-PARA.
+      ******************************************************************
+      *      VERY FIRST ENTRY TO THE TRANSACTION - PROMPT FOR FILTERS  *
+      ******************************************************************
+       A1100-FIRST-ENTRY.
+      *-----------------*
+           MOVE LOW-VALUES                TO MAP2I
+           MOVE LOW-VALUES                TO MAP2O
+           PERFORM A2000-SEND-MAP
+           SET BROWSE-AWAIT-FILTERS        TO TRUE.
+      ******************************************************************
+      *  RECEIVE THE DATE/CAUSE FILTERS, OPEN THE CURSOR AND SHOW PAGE1*
+      ******************************************************************
+       A1200-RECEIVE-FILTERS-AND-OPEN.
+      *------------------------------*
+           PERFORM A2100-RECEIVE-MAP
+           MOVE FDATVI                     TO WS-FILTER-START
+           MOVE TDATVI                     TO WS-FILTER-END
+           MOVE FCAUVI                     TO WS-FILTER-CAUSE
+           PERFORM A3000-OPEN-CURSOR
+           PERFORM A4000-FETCH-PAGE
+           MOVE WS-ROW-INDEX                TO WS-ROWS-ON-PAGE
+           SET BROWSE-ACTIVE                TO TRUE
+           PERFORM A2000-SEND-MAP.
+      ******************************************************************
+      *                       SEND MAPSET TO CICS                      *
+      ******************************************************************
+       A2000-SEND-MAP.
+      *--------------*
+           EXEC CICS SEND
+               MAP('MAP2')
+               MAPSET('MF28BMS')
+               FROM(MAP2O)
+               ERASE
+           END-EXEC.
+      ******************************************************************
+      *                  RECEIVE DATA FROM SCREEN                      *
+      ******************************************************************
+       A2100-RECEIVE-MAP.
+      *-----------------*
+           EXEC CICS RECEIVE
+               MAP('MAP2')
+               MAPSET('MF28BMS')
+               INTO(MAP2I)
+           END-EXEC.
+      ******************************************************************
+      *     OPEN A SCROLLABLE CURSOR OVER MFTR28.CLAIMS, HELD OPEN     *
+      *     ACROSS THE RETURN/SYNCPOINT AT THE END OF EVERY TASK       *
+      ******************************************************************
+       A3000-OPEN-CURSOR.
+      *-----------------*
+           EXEC SQL
+               DECLARE CLMBRC1 SENSITIVE STATIC SCROLL CURSOR
+                   WITH HOLD FOR
+                   SELECT CLAIMNUMBER, CLAIMDATE, PAID, CVALUE, CAUSE
+                   FROM MFTR28.CLAIMS
+                   WHERE CLAIMDATE BETWEEN :WS-FILTER-START
+                                       AND :WS-FILTER-END
+                     AND (CAUSE = :WS-FILTER-CAUSE
+                          OR :WS-FILTER-CAUSE = SPACE)
+                   ORDER BY CLAIMDATE, CLAIMNUMBER
+                   FOR FETCH ONLY
+           END-EXEC.
+           EXEC SQL
+               OPEN CLMBRC1
+           END-EXEC.
+      ******************************************************************
+      *            FETCH THE NEXT PAGE OF CLAIMS FORWARD (PF8)         *
+      ******************************************************************
+       A4000-FETCH-PAGE.
+      *----------------*
+           MOVE SPACES                     TO ROW01VO
+                                               ROW02VO
+                                               ROW03VO
+                                               ROW04VO
+                                               ROW05VO.
+           MOVE ZERO                       TO WS-ROW-INDEX.
+           MOVE 'N'                        TO WS-EOF-FLAG.
+           MOVE 'N'                        TO WS-FETCH-ERROR-FLAG.
+           PERFORM A4100-FETCH-ONE-ROW
+               UNTIL WS-ROW-INDEX = WS-PAGE-SIZE
+                  OR EOF-TRUE.
+      ******************************************************************
+      *                  FETCH ONE ROW MOVING FORWARD                  *
+      ******************************************************************
+       A4100-FETCH-ONE-ROW.
+      *--------------------*
+           EXEC SQL
+               FETCH NEXT FROM CLMBRC1
+               INTO :WS-ROW-CLAIMNUMBER, :WS-ROW-CLAIMDATE,
+                    :WS-ROW-PAID, :WS-ROW-VALUE, :WS-ROW-CAUSE
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1                    TO WS-ROW-INDEX
+                   PERFORM A4200-MOVE-ROW-TO-SCREEN
+               WHEN 100
+                   MOVE 'Y'                 TO WS-EOF-FLAG
+               WHEN OTHER
+                   DISPLAY 'MF28CB4 FETCH ERROR SQLCODE: ' SQLCODE
+                   MOVE 'ERROR READING CLAIMS - CHECK DATE/CAUSE ENTRY'
+                                             TO MSG2O
+                   MOVE 'Y'                 TO WS-FETCH-ERROR-FLAG
+                   MOVE 'Y'                 TO WS-EOF-FLAG
+           END-EVALUATE.
+      ******************************************************************
+      *           FORMAT THE CURRENT ROW INTO ITS SCREEN LINE          *
+      ******************************************************************
+       A4200-MOVE-ROW-TO-SCREEN.
+      *-------------------------*
+           MOVE WS-ROW-CLAIMNUMBER         TO WS-RT-CLAIMNUMBER.
+           MOVE WS-ROW-CLAIMDATE            TO WS-RT-CLAIMDATE.
+           MOVE WS-ROW-CAUSE                TO WS-RT-CAUSE.
+           MOVE WS-ROW-PAID                 TO WS-RT-PAID.
+           MOVE WS-ROW-VALUE                TO WS-RT-VALUE.
+           EVALUATE WS-ROW-INDEX
+               WHEN 1
+                   MOVE WS-ROW-TEXT          TO ROW01VO
+               WHEN 2
+                   MOVE WS-ROW-TEXT          TO ROW02VO
+               WHEN 3
+                   MOVE WS-ROW-TEXT          TO ROW03VO
+               WHEN 4
+                   MOVE WS-ROW-TEXT          TO ROW04VO
+               WHEN 5
+                   MOVE WS-ROW-TEXT          TO ROW05VO
+           END-EVALUATE.
+      ******************************************************************
+      *            FETCH THE PREVIOUS PAGE OF CLAIMS BACK (PF7)        *
+      ******************************************************************
+       A5000-PAGE-BACKWARD.
+      *--------------------*
+           COMPUTE WS-FETCH-OFFSET =
+               0 - (WS-PAGE-SIZE + WS-ROWS-ON-PAGE - 1).
+           MOVE 'N'                        TO WS-EOF-FLAG.
+           MOVE ZERO                       TO WS-ROW-INDEX.
+           EXEC SQL
+               FETCH RELATIVE :WS-FETCH-OFFSET FROM CLMBRC1
+               INTO :WS-ROW-CLAIMNUMBER, :WS-ROW-CLAIMDATE,
+                    :WS-ROW-PAID, :WS-ROW-VALUE, :WS-ROW-CAUSE
+           END-EXEC.
+      *-- ONLY BLANK THE DISPLAYED ROWS ONCE THE FETCH HAS ACTUALLY
+      *-- SUCCEEDED - IF WE ARE ALREADY AT THE START OF THE LIST OR
+      *-- THE FETCH FAILS, THE CURRENT PAGE SHOULD STAY ON SCREEN
+      *-- RATHER THAN BE REPLACED WITH FIVE BLANK ROWS
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES               TO ROW01VO
+                                                 ROW02VO
+                                                 ROW03VO
+                                                 ROW04VO
+                                                 ROW05VO
+                   ADD 1                     TO WS-ROW-INDEX
+                   PERFORM A4200-MOVE-ROW-TO-SCREEN
+                   PERFORM A4100-FETCH-ONE-ROW
+                       UNTIL WS-ROW-INDEX = WS-PAGE-SIZE
+                          OR EOF-TRUE
+               WHEN 100
+                   MOVE 'ALREADY AT START OF CLAIM LIST' TO MSG2O
+               WHEN OTHER
+                   DISPLAY 'MF28CB4 FETCH ERROR SQLCODE: ' SQLCODE
+                   MOVE 'ERROR READING CLAIMS - CHECK DATE/CAUSE ENTRY'
+                                             TO MSG2O
+           END-EVALUATE.
+      ******************************************************************
+      *     RECEIVE A PF KEY AND TURN THE PAGE, OR END THE BROWSE      *
+      ******************************************************************
+       A6000-RECEIVE-AND-PAGE.
+      *-----------------------*
+           PERFORM A2100-RECEIVE-MAP.
+           MOVE SPACES                     TO MSG2O.
+           EVALUATE EIBAID
+               WHEN WS-AID-PF8
+                   PERFORM A4000-FETCH-PAGE
+                   MOVE WS-ROW-INDEX        TO WS-ROWS-ON-PAGE
+                   IF WS-ROWS-ON-PAGE = ZERO AND FETCH-ERROR-FALSE
+                       MOVE 'NO MORE CLAIMS - END OF LIST' TO MSG2O
+                   END-IF
+               WHEN WS-AID-PF7
+                   PERFORM A5000-PAGE-BACKWARD
+                   MOVE WS-ROW-INDEX        TO WS-ROWS-ON-PAGE
+               WHEN WS-AID-PF3
+                   SET EXIT-TRUE             TO TRUE
+                   PERFORM A9000-CLOSE-CURSOR
+               WHEN OTHER
+                   MOVE 'PRESS PF7-PREV, PF8-NEXT OR PF3-EXIT'
+                                             TO MSG2O
+           END-EVALUATE.
+           IF EXIT-FALSE
+               SET BROWSE-ACTIVE             TO TRUE
+               PERFORM A2000-SEND-MAP
+           END-IF.
+      ******************************************************************
+      *                     CLOSE THE CLAIMS CURSOR                    *
+      ******************************************************************
+       A9000-CLOSE-CURSOR.
+      *-------------------*
+           EXEC SQL
+               CLOSE CLMBRC1
+           END-EXEC.
+      ******************************************************************
+      *     END THE TASK - RETURN TRANSID WITH THE BROWSE'S COMMAREA   *
+      *     UNLESS PF3 ENDED THE CONVERSATION, IN WHICH CASE A PLAIN   *
+      *     RETURN HANDS CONTROL BACK TO CICS WITH NO FOLLOW-ON TASK   *
+      ******************************************************************
+       A9999-END-PARA.
+      *--------------*
+           IF EXIT-TRUE
+               EXEC CICS RETURN
+               END-EXEC
+           ELSE
+               MOVE WS-BROWSE-STATE          TO WS-OUT-BROWSE-STATE
+               MOVE WS-FILTER-START          TO WS-OUT-FILTER-START
+               MOVE WS-FILTER-END            TO WS-OUT-FILTER-END
+               MOVE WS-FILTER-CAUSE          TO WS-OUT-FILTER-CAUSE
+               MOVE WS-ROWS-ON-PAGE          TO WS-OUT-ROWS-ON-PAGE
+               EXEC CICS RETURN
+                   TRANSID('MF2B')
+                   COMMAREA(WS-COMMAREA-OUT)
+                   LENGTH(LENGTH OF WS-COMMAREA-OUT)
+               END-EXEC
+           END-IF.
+      ******************************************************************
+      *                        END OF PROGRAM                          *
+      ******************************************************************
