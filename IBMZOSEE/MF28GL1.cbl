@@ -0,0 +1,211 @@
+      * MF28GL1 - PAID CLAIMS GL EXTRACT FEED V1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF28GL1.
+       AUTHOR. APATEL.
+       DATE-WRITTEN. 08/09/2026.
+      *****************************************************************
+      * BUSINESS FUNCTION: THIS PROGRAM IS DESIGNED TO EXTRACT PAID
+      *                    CLAIM ACTIVITY FOR FINANCE'S GL POSTING JOB:
+      *                    1. READS THE HIGH-WATER-MARK TIMESTAMP FROM
+      *                       THE PRIOR RUN OFF LASTRUNI.
+      *                    2. SELECTS EVERY MFTR28.CLAIMS-HISTORY ROW
+      *                       (THE AUDIT-TRAIL TABLE POPULATED WHENEVER
+      *                       A CLAIM IS ADDED OR AMENDED) MORE RECENT
+      *                       THAN THAT TIMESTAMP, TAKING THE PAID/
+      *                       CAUSE AS OF THAT CHANGE STRAIGHT OFF THE
+      *                       HISTORY ROW AND JOINING TO MFTR28.
+      *                       CAUSECODE FOR THE GL ACCOUNT CODE THAT
+      *                       CAUSE POSTED TO AT THAT TIME.
+      *                    3. WRITES CLAIMNUMBER, PAID, CAUSE AND THE
+      *                       GL ACCOUNT CODE TO A FIXED-WIDTH EXTRACT
+      *                       FILE IN FINANCE'S POSTING LAYOUT.
+      *                    4. WRITES THE NEW HIGH-WATER-MARK TIMESTAMP
+      *                       TO LASTRUNO FOR THE NEXT RUN TO READ.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   INITIAL VERSION.
+      * 08/09/2026 APATEL   CURSOR NOW SKIPS CLAIMS-HISTORY ROWS WHERE
+      *                     NEW-PAID = OLD-PAID, SO AN AMEND THAT ONLY
+      *                     CHANGES A NON-FINANCIAL FIELD (E.G. A
+      *                     DOCUMENT-REF CORRECTION) NO LONGER POSTS A
+      *                     DUPLICATE GL ENTRY FOR THE SAME PAID AMOUNT
+      *                     ALREADY POSTED ON AN EARLIER RUN.
+      *
+      * PROGRAM TYPE: COBOL-DB2 BATCH.
+      *
+      * PROCESSING TYPE: BATCH - RUN ON DEMAND AFTER CLAIMS ARE PAID.
+      *
+      * BMS: NONE
+      *
+      * COPYBOOKS: MF28CP2, MF28CP3
+      *
+      * LINKAGE COPYBOOKS: NONE
+      *
+      * TABLES: MFTR28.CLAIMS-HISTORY, MFTR28.CAUSECODE
+      *
+      * CALLING MODULES: NONE (INVOKED FROM JCL MF28GL1)
+      *
+      * CALLED MODULES: NONE
+      *
+      * PARAMETER: NONE - THE EXTRACT WINDOW IS DRIVEN BY THE
+      *            HIGH-WATER-MARK CARRIED FORWARD ON LASTRUNI/LASTRUNO.
+      *
+      * PROGRAMMER: ATUL PATEL
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LASTRUNI-FILE ASSIGN TO LASTRUNI
+                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT LASTRUNO-FILE ASSIGN TO LASTRUNO
+                                 ORGANIZATION IS SEQUENTIAL.
+           SELECT GLEXTR-FILE   ASSIGN TO GLEXTR
+                                 ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LASTRUNI-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  LASTRUNI-RECORD.
+           05 LRI-TIMESTAMP          PIC X(26).
+       FD  LASTRUNO-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  LASTRUNO-RECORD.
+           05 LRO-TIMESTAMP          PIC X(26).
+       FD  GLEXTR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  GLEXTR-RECORD.
+           05 GL-CLAIMNUMBER         PIC 9(07).
+           05 GL-PAID                 PIC 9(07)V99.
+           05 GL-CAUSE                PIC X(20).
+           05 GL-ACCT-CODE            PIC X(10).
+           05 FILLER                  PIC X(34).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP2
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP3
+           END-EXEC.
+       01 WS-SWITCHES.
+           05 WS-EOF-FLAG              PIC X(01) VALUE 'N'.
+               88 EOF-TRUE             VALUE 'Y'.
+               88 EOF-FALSE            VALUE 'N'.
+       01 WS-LAST-RUN-TS             PIC X(26) VALUE
+           '1900-01-01-00.00.00.000000'.
+       01 WS-HIGH-WATER-TS           PIC X(26).
+       01 WS-EXTRACT-COUNT           PIC S9(7) COMP-3 VALUE ZERO.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PARA STARTS FROM HERE                                     *
+      ******************************************************************
+       A1000-MAIN-PARA.
+      *---------------*
+           PERFORM A2000-INITIALIZE.
+           PERFORM A3000-OPEN-CURSOR.
+           PERFORM A4000-PROCESS-HISTORY
+               UNTIL EOF-TRUE.
+           PERFORM A8000-WRITE-HIGH-WATER-MARK.
+           PERFORM A9999-END-PARA.
+      ******************************************************************
+      *    READ THE PRIOR HIGH-WATER-MARK AND OPEN FILES FOR THE RUN   *
+      ******************************************************************
+       A2000-INITIALIZE.
+      *----------------*
+           OPEN INPUT  LASTRUNI-FILE.
+           READ LASTRUNI-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE LRI-TIMESTAMP      TO WS-LAST-RUN-TS
+           END-READ.
+           CLOSE LASTRUNI-FILE.
+           MOVE WS-LAST-RUN-TS              TO WS-HIGH-WATER-TS.
+           OPEN OUTPUT GLEXTR-FILE.
+      ******************************************************************
+      *     OPEN THE CURSOR OVER CLAIMS-HISTORY SINCE THE LAST RUN,    *
+      *     JOINED TO CAUSECODE FOR GL POSTING DATA AS OF THAT CHANGE  *
+      ******************************************************************
+       A3000-OPEN-CURSOR.
+      *-----------------*
+           EXEC SQL
+               DECLARE GLEXTC1 CURSOR FOR
+                   SELECT CH.CLAIMNUMBER, CH.NEW-PAID, CH.NEW-CAUSE,
+                          CC.GL-ACCOUNT-CODE, CH.CHANGE-TIMESTAMP
+                   FROM MFTR28.CLAIMS-HISTORY CH,
+                        MFTR28.CAUSECODE CC
+                   WHERE CH.CHANGE-TIMESTAMP > :WS-LAST-RUN-TS
+                     AND CC.CAUSECODE = CH.NEW-CAUSE
+                     AND CH.NEW-PAID <> CH.OLD-PAID
+                   ORDER BY CH.CHANGE-TIMESTAMP
+           END-EXEC.
+           EXEC SQL
+               OPEN GLEXTC1
+           END-EXEC.
+           PERFORM A5000-FETCH-NEXT.
+      ******************************************************************
+      *                 FETCH THE NEXT HISTORY ROW                     *
+      ******************************************************************
+       A5000-FETCH-NEXT.
+      *----------------*
+           EXEC SQL
+               FETCH GLEXTC1
+               INTO :CLAIMS-HISTORY.CLAIMNUMBER,
+                    :CLAIMS-HISTORY.NEW-PAID,
+                    :CLAIMS-HISTORY.NEW-CAUSE,
+                    :CAUSECODE-REC.GL-ACCOUNT-CODE,
+                    :CLAIMS-HISTORY.CHANGE-TIMESTAMP
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   MOVE 'Y'                    TO WS-EOF-FLAG
+               WHEN OTHER
+                   DISPLAY 'MF28GL1 FETCH ERROR SQLCODE: ' SQLCODE
+                   MOVE 'Y'                    TO WS-EOF-FLAG
+           END-EVALUATE.
+      ******************************************************************
+      *     WRITE ONE GL EXTRACT RECORD AND KEEP THE HIGH-WATER MARK   *
+      ******************************************************************
+       A4000-PROCESS-HISTORY.
+      *----------------------*
+           MOVE CLAIMNUMBER OF CLAIMS-HISTORY  TO GL-CLAIMNUMBER.
+           MOVE NEW-PAID OF CLAIMS-HISTORY      TO GL-PAID.
+           MOVE NEW-CAUSE OF CLAIMS-HISTORY     TO GL-CAUSE.
+           MOVE GL-ACCOUNT-CODE OF CAUSECODE-REC
+                                                 TO GL-ACCT-CODE.
+           WRITE GLEXTR-RECORD.
+           ADD 1                                TO WS-EXTRACT-COUNT.
+           MOVE CHANGE-TIMESTAMP OF CLAIMS-HISTORY
+                                                 TO WS-HIGH-WATER-TS.
+           PERFORM A5000-FETCH-NEXT.
+      ******************************************************************
+      *     WRITE THE NEW HIGH-WATER-MARK FOR THE NEXT RUN TO READ     *
+      ******************************************************************
+       A8000-WRITE-HIGH-WATER-MARK.
+      *----------------------------*
+           OPEN OUTPUT LASTRUNO-FILE.
+           MOVE WS-HIGH-WATER-TS                TO LRO-TIMESTAMP.
+           WRITE LASTRUNO-RECORD.
+           CLOSE LASTRUNO-FILE.
+      ******************************************************************
+      *                 CLOSE FILES AND END THE PROGRAM                *
+      ******************************************************************
+       A9999-END-PARA.
+      *--------------*
+           EXEC SQL
+               CLOSE GLEXTC1
+           END-EXEC.
+           CLOSE GLEXTR-FILE.
+           DISPLAY 'MF28GL1 RECORDS EXTRACTED: ' WS-EXTRACT-COUNT.
+           STOP RUN.
+      ******************************************************************
+      *                        END OF PROGRAM                          *
+      ******************************************************************
