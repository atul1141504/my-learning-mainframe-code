@@ -0,0 +1,29 @@
+//MF28RP1  JOB (ACCTNO),'NIGHTLY CLAIMS RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* MF28RP1 - RUN THE NIGHTLY CLAIMS SUMMARY REPORT.
+//*
+//* MODIFICATION HISTORY:
+//* 08/09/2026 APATEL   INITIAL VERSION.
+//*
+//* PARM PASSED TO MF28RP1 IS THE CLAIM DATE RANGE TO SUMMARIZE,
+//* IN THE FORM 'STARTDATE,ENDDATE' WHERE EACH DATE IS CCYYMMDD.
+//* NORMALLY THIS IS YESTERDAY'S DATE FOR BOTH VALUES.
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=MFTR28.LOADLIB
+//         DD DISP=SHR,DSN=DSN1010.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN1010.SDSNLOAD
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//CLAIMRPT DD DSN=MFTR28.CLAIMS.SUMRPT.REPORT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MF28RP1) PLAN(MF28PLN) LIB('MFTR28.LOADLIB') -
+      PARM('20260808,20260808')
+  END
+/*
+//
