@@ -0,0 +1,91 @@
+      * MF28CB5 - CLAIM NUMBER KEY MANAGEMENT MODULE V1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MF28CB5.
+       AUTHOR. APATEL.
+       DATE-WRITTEN. 08/09/2026.
+      *****************************************************************
+      * BUSINESS FUNCTION: THIS PROGRAM IS DESIGNED TO HAND OUT THE
+      *                    NEXT CLAIM NUMBER TO ASSIGN TO A NEW CLAIM,
+      *                    INCREMENTING MFTR28.NEXT-CLAIM-NUMBER UNDER
+      *                    THE CALLER'S UNIT OF WORK SO TWO ADJUSTERS
+      *                    CAN NEVER BE HANDED THE SAME NUMBER, EVEN
+      *                    WHEN ADDING CLAIMS AT THE SAME TIME.
+      *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   INITIAL VERSION.
+      *
+      * PROGRAM TYPE: COBOL-DB2.
+      *
+      * PROCESSING TYPE: VIA CALLING MODULE
+      *
+      * BMS: NONE
+      *
+      * COPYBOOKS: MF28CP5
+      *
+      * LINKAGE COPYBOOKS: NONE
+      *
+      * TABLES: MFTR28.NEXT-CLAIM-NUMBER (CLAIM NUMBER CONTROL TABLE)
+      *
+      * CALLING MODULE: MF28CB3 - CLAIMS/TRANSACTION PROCESSING MODULE
+      *
+      * CALLED MODULES: NONE
+      *
+      * PROGRAMMER: ATUL PATEL
+      *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE MF28CP5
+           END-EXEC.
+       LINKAGE SECTION.
+       01 LK-CLAIM-NUMBER               PIC S9(7)     COMP-3.
+       01 LK-ERROR-FLAG                 PIC X(01).
+       PROCEDURE DIVISION USING LK-CLAIM-NUMBER
+                                LK-ERROR-FLAG.
+      ******************************************************************
+      * MAIN PARA STARTS FROM HERE                                     *
+      ******************************************************************
+       A1000-MAIN-PARA.
+      *---------------*
+           PERFORM A2000-GET-NEXT-NUMBER
+           GOBACK.
+      ******************************************************************
+      *     INCREMENT MFTR28.NEXT-CLAIM-NUMBER AND HAND THE NEW        *
+      *     VALUE BACK TO THE CALLER AS THE CLAIM NUMBER TO ASSIGN     *
+      ******************************************************************
+       A2000-GET-NEXT-NUMBER.
+      *---------------------*
+           EXEC SQL
+                UPDATE MFTR28.NEXT-CLAIM-NUMBER
+                   SET NEXT-NUMBER = NEXT-NUMBER + 1
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   DISPLAY 'MF28CB5 UPDATE ERROR SQLCODE: ' SQLCODE
+                   MOVE 'Y'                             TO LK-ERROR-FLAG
+           END-EVALUATE.
+           IF LK-ERROR-FLAG NOT = 'Y'
+              EXEC SQL
+                   SELECT NEXT-NUMBER
+                     INTO :NEXT-NUMBER
+                     FROM MFTR28.NEXT-CLAIM-NUMBER
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                      MOVE NEXT-NUMBER            TO LK-CLAIM-NUMBER
+                      MOVE 'N'                    TO LK-ERROR-FLAG
+                 WHEN OTHER
+                      DISPLAY 'MF28CB5 SELECT ERROR SQLCODE: ' SQLCODE
+                      MOVE 'Y'                    TO LK-ERROR-FLAG
+              END-EVALUATE
+           END-IF.
+      ******************************************************************
+      *                        END OF PROGRAM                          *
+      ******************************************************************
