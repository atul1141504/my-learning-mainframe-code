@@ -10,17 +10,39 @@
       *                    2. DATE FIELD VALIDATION
       *                    3. PAID AMOUNT VALIDATION
       *
+      * MODIFICATION HISTORY:
+      * 08/09/2026 APATEL   ADDED OPTION 3 (CLAIM AMENDMENT) VALIDATION.
+      * 08/09/2026 APATEL   ADDED CLAIM-STATUS VALIDATION AND OPTION 4
+      *                     (STATUS CHANGE) VALIDATION.
+      * 08/09/2026 APATEL   ADDED A3600-CHECK-CAUSE - VALIDATES CAUSEVI
+      *                     AGAINST THE MFTR28.CAUSECODE REFERENCE
+      *                     TABLE SO THE SAME CAUSE CANNOT BE KEYED IN
+      *                     UNDER DIFFERENT SPELLINGS.
+      * 08/09/2026 APATEL   ADDED A3700-CHECK-POLICY - VALIDATES
+      *                     POLNUMVI AGAINST MFTR28.POLICY-MASTER.
+      * 08/09/2026 APATEL   ADDED A3800-CHECK-DUPLICATE - WARNS OF A
+      *                     POSSIBLE DOUBLE-FILED CLAIM ON ADD.
+      * 08/09/2026 APATEL   ADDED A3650-CHECK-DOCREF - REQUIRES DOCREFVI
+      *                     BE KEYED IN, SAME AS THE REST OF MAP1.
+      * 08/09/2026 APATEL   REMOVED A1000-CHECK-CLAIM-NUM FROM OPTION 2
+      *                     - CLAIMNUMBER IS NOW ASSIGNED BY MF28CB5,
+      *                     NOT KEYED IN ON ADD.
+      * 08/09/2026 APATEL   A3800-CHECK-DUPLICATE NOW SCOPES THE MATCH
+      *                     TO THE SAME POLICY AND LETS THE USER CONFIRM
+      *                     AND RESUBMIT VIA DUPCONFVI INSTEAD OF A
+      *                     PERMANENT HARD REJECT.
+      *
       * PROGRAM TYPE: COBOL.
       *
       * PROCESSING TYPE: VIA CALLING OR DRIVER MODULE
       *
       * BMS: MF28BMS
       *
-      * COPYBOOKS: NONE
+      * COPYBOOKS: MF28CP3, MF28CP4
       *
       * LINKAGE COPYBOOKS: MF28BMS
       *
-      * TABLES: NONE
+      * TABLES: MFTR28.CAUSECODE, MFTR28.POLICY-MASTER, MFTR28.CLAIMS
       *
       * CALLING MODULE: MF28CB1 - PROCESS TRANSACTION FROM BMS SCREEN
       *
@@ -32,12 +54,17 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE MF28CP3 END-EXEC.
+           EXEC SQL INCLUDE MF28CP4 END-EXEC.
        01 WS-VARIABLES.
            05 WS-CURR-DATE             PIC X(16).
            05 WS-CLAIM-DATE.
                 10 WS-YYYY             PIC X(4).
                 10 WS-MM               PIC X(2).
                 10 WS-DD               PIC X(2).
+           05 WS-DUP-COUNT             PIC S9(4)     COMP.
+           05 WS-DUP-POLICY-NUM        PIC S9(9)     COMP-3.
        LINKAGE SECTION.
          COPY MF28BMS.
        01 ERROR-FLAG                   PIC X(01) VALUE SPACES.
@@ -61,7 +88,10 @@
               WHEN 1
                 PERFORM A1000-CHECK-CLAIM-NUM
               WHEN 2
-                PERFORM A1000-CHECK-CLAIM-NUM
+      *-- CLAIM NUMBER IS NO LONGER KEYED IN ON ADD - MF28CB3 ASSIGNS
+      *-- IT VIA MF28CB5 JUST BEFORE THE INSERT, SO THERE IS NOTHING
+      *-- FOR A1000-CHECK-CLAIM-NUM TO VALIDATE HERE
+                MOVE 'N'                                TO ERROR-FLAG
                 IF ERROR-FLAG = 'N'
                   PERFORM A2000-CHECK-PAID
                 END-IF
@@ -74,6 +104,46 @@
                 IF ERROR-FLAG = 'N'
                   PERFORM A3500-CHECK-DATE
                 END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3550-CHECK-STATUS
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3600-CHECK-CAUSE
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3650-CHECK-DOCREF
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3700-CHECK-POLICY
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3800-CHECK-DUPLICATE
+                END-IF
+              WHEN 3
+                PERFORM A1000-CHECK-CLAIM-NUM
+                IF ERROR-FLAG = 'N'
+                  PERFORM A2000-CHECK-PAID
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3000-CHECK-VALUE
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3500-CHECK-DATE
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3600-CHECK-CAUSE
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3650-CHECK-DOCREF
+                END-IF
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3700-CHECK-POLICY
+                END-IF
+              WHEN 4
+                PERFORM A1000-CHECK-CLAIM-NUM
+                IF ERROR-FLAG = 'N'
+                  PERFORM A3550-CHECK-STATUS
+                END-IF
               WHEN OTHER
                  MOVE 'ENTER A VALID OPTION'          TO MSGO
                  MOVE 'Y'                             TO ERROR-FLAG
@@ -152,5 +222,134 @@
                 MOVE 'N'                              TO ERROR-FLAG
            END-IF.
       ******************************************************************
+      *          CHECK A VALID CLAIM STATUS HAS BEEN SELECTED          *
+      ******************************************************************
+       A3550-CHECK-STATUS.
+      *-----------------*
+           EVALUATE STATVI
+              WHEN 'OPEN'
+              WHEN 'IN-REVIEW'
+              WHEN 'CLOSED'
+              WHEN 'DENIED'
+                   MOVE 'N'                             TO ERROR-FLAG
+              WHEN OTHER
+                   DISPLAY 'STATUS V: ' STATVI
+                   MOVE 'SELECT A VALID CLAIM STATUS'    TO MSGO
+                   MOVE 'Y'                              TO ERROR-FLAG
+           END-EVALUATE.
+      ******************************************************************
+      *     CHECK CAUSEVI AGAINST THE MFTR28.CAUSECODE REFERENCE       *
+      *     TABLE SO THE SAME CAUSE IS NOT STORED UNDER DIFFERENT      *
+      *     SPELLINGS                                                  *
+      ******************************************************************
+       A3600-CHECK-CAUSE.
+      *-----------------*
+           MOVE CAUSEVI                             TO CAUSECODE.
+           EXEC SQL
+                SELECT CAUSECODE
+                  INTO :CAUSECODE
+                  FROM MFTR28.CAUSECODE
+                 WHERE CAUSECODE = :CAUSECODE
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                   MOVE 'N'                             TO ERROR-FLAG
+              WHEN 100
+                   DISPLAY 'CAUSE V: ' CAUSEVI
+                   MOVE 'ENTER A VALID CAUSE CODE'       TO MSGO
+                   MOVE 'Y'                              TO ERROR-FLAG
+              WHEN OTHER
+                   DISPLAY 'SQLCODE: ' SQLCODE
+                   MOVE 'ERROR VALIDATING CAUSE CODE'    TO MSGO
+                   MOVE 'Y'                              TO ERROR-FLAG
+           END-EVALUATE.
+      ******************************************************************
+      *     CHECK DOCREFVI - THE FOLDER/FILE ID OF THE SUPPORTING      *
+      *     EVIDENCE ON THE SHARED DRIVE - HAS BEEN KEYED IN           *
+      ******************************************************************
+       A3650-CHECK-DOCREF.
+      *------------------*
+           IF DOCREFVI = SPACES
+              MOVE 'ENTER DOCUMENT REFERENCE FOR SUPPORTING EVIDENCE'
+                                                        TO MSGO
+              MOVE 'Y'                                 TO ERROR-FLAG
+           ELSE
+              MOVE 'N'                                 TO ERROR-FLAG
+           END-IF.
+      ******************************************************************
+      *     CHECK POLNUMVI AGAINST MFTR28.POLICY-MASTER AND REJECT     *
+      *     THE CLAIM IF THE POLICY DOES NOT EXIST OR HAD ALREADY      *
+      *     LAPSED AS OF CLMDATVI                                      *
+      ******************************************************************
+       A3700-CHECK-POLICY.
+      *------------------*
+           MOVE POLNUMVI                            TO POLICYNUMBER.
+           EXEC SQL
+                SELECT EFFECTIVE-DATE,
+                       EXPIRY-DATE,
+                       POLICY-STATUS
+                  INTO :EFFECTIVE-DATE,
+                       :EXPIRY-DATE,
+                       :POLICY-STATUS
+                  FROM MFTR28.POLICY-MASTER
+                 WHERE POLICYNUMBER = :POLICYNUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                   IF POLICY-LAPSED
+                      OR CLMDATVI < EFFECTIVE-DATE
+                      OR CLMDATVI > EXPIRY-DATE
+                        DISPLAY 'POLICY V: ' POLNUMVI
+                        MOVE 'POLICY HAS LAPSED AS OF CLAIM DATE'
+                                                          TO MSGO
+                        MOVE 'Y'                          TO ERROR-FLAG
+                   ELSE
+                        MOVE 'N'                           TO ERROR-FLAG
+                   END-IF
+              WHEN 100
+                   DISPLAY 'POLICY V: ' POLNUMVI
+                   MOVE 'ENTER A VALID POLICY NUMBER'      TO MSGO
+                   MOVE 'Y'                                TO ERROR-FLAG
+              WHEN OTHER
+                   DISPLAY 'SQLCODE: ' SQLCODE
+                   MOVE 'ERROR VALIDATING POLICY NUMBER'   TO MSGO
+                   MOVE 'Y'                                TO ERROR-FLAG
+           END-EVALUATE.
+      ******************************************************************
+      *     WARN IF ANOTHER CLAIM ON THE SAME POLICY ALREADY EXISTS    *
+      *     WITH THE SAME CAUSE IN A TIGHT WINDOW AROUND CLMDATVI -    *
+      *     THE CLASSIC PATTERN FOR A LOSS BEING DOUBLE-FILED. THE     *
+      *     USER MAY SET DUPCONFVI TO 'Y' AND RESUBMIT TO CONFIRM IT   *
+      *     IS REALLY A SEPARATE CLAIM RATHER THAN BE BLOCKED FOR GOOD *
+      ******************************************************************
+       A3800-CHECK-DUPLICATE.
+      *---------------------*
+           MOVE ZERO                                TO WS-DUP-COUNT.
+           MOVE POLNUMVI                          TO WS-DUP-POLICY-NUM.
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-DUP-COUNT
+                  FROM MFTR28.CLAIMS
+                 WHERE POLICYNUMBER = :WS-DUP-POLICY-NUM
+                   AND CAUSE = :CAUSEVI
+                   AND CLAIMDATE
+                         BETWEEN (CAST(:CLMDATVI AS DATE) - 3 DAYS)
+                             AND (CAST(:CLMDATVI AS DATE) + 3 DAYS)
+           END-EXEC.
+           EVALUATE TRUE
+              WHEN SQLCODE NOT = 0
+                   DISPLAY 'SQLCODE: ' SQLCODE
+                   MOVE 'ERROR CHECKING FOR DUPLICATE CLAIMS'
+                                                         TO MSGO
+                   MOVE 'Y'                              TO ERROR-FLAG
+              WHEN WS-DUP-COUNT > 0 AND DUPCONFVI NOT = 'Y'
+                   DISPLAY 'CAUSE V: ' CAUSEVI
+                   MOVE 'POSSIBLE DUPLICATE - SET CONFIRM=Y, RESUBMIT'
+                                                         TO MSGO
+                   MOVE 'Y'                              TO ERROR-FLAG
+              WHEN OTHER
+                   MOVE 'N'                              TO ERROR-FLAG
+           END-EVALUATE.
+      ******************************************************************
       *                        END OF PROGRAM                          *
       ******************************************************************
\ No newline at end of file
